@@ -2,135 +2,42 @@
        PROGRAM-ID.   DEPRMAIN.
        AUTHOR.    CHRISTOPHER HILL.
 
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-            SELECT ASSET-INPUT-FILE ASSIGN TO 'ASSDATA.DAT'
-            ORGANIZATION IS LINE SEQUENTIAL.
-
-            SELECT ASSET-OUTPUT-FILE ASSIGN TO 'ASSETOUT.DOC'
-            ORGANIZATION IS LINE SEQUENTIAL.
+      *    STANDALONE/JCL ENTRY POINT FOR THE ASSET DEPRECIATION RUN.
+      *    THIS PROGRAM OWNS NO FILES AND NO LINKAGE OF ITS OWN - IT
+      *    JUST SETS UP A LOCAL SUMMARY RECORD (READING A PRIOR AUDIT
+      *    YEAR OFF THE COMMAND LINE IF ONE WAS GIVEN), CALLS DEPRBATCH
+      *    TO DO THE ACTUAL RUN, AND EXITS. KEEPING THIS MAINLINE FREE
+      *    OF A PROCEDURE DIVISION USING CLAUSE IS WHAT LETS IT BE
+      *    SUBMITTED AS AN EXECUTABLE MAIN PROGRAM ON ITS OWN, OUTSIDE
+      *    THE NIGHTRUN BATCH WINDOW.
 
        DATA DIVISION.
-       FILE SECTION.
-       FD  ASSET-INPUT-FILE RECORDING MODE IS F.
-       01                              PICTURE X(80).
-
-       FD  ASSET-OUTPUT-FILE RECORDING MODE IS F.
-       01  PRINT-A-SINGLE-LINE         PICTURE X(132).
-
        WORKING-STORAGE SECTION.
-       01  WORKING-VARIABLES.
-           05  EOF-ASSET-WS            PICTURE X(3)     VALUE 'NO'.
-           05  TOTAL-DEPR-WS           PICTURE S9(6)V99 VALUE ZERO.
-           05  YEARLY-DEPR-WS          PICTURE S9(5)V99 VALUE ZERO.
-
-       01  HOLD-DATE-WS.
-           05 YEAR-WS      PIC 9999.
-           05 MONTH-WS     PIC 99.
-           05 DAY-WS       PIC 99.
-
-
-      ***************************************************
-
-       COPY "CPYIN.CPY".
 
-       COPY "CPYOUT.CPY".
+       01  DEPR-SUMMARY-WS.
+           05  RECORDS-READ-OUT-WS      PICTURE 9(6).
+           05  RECORDS-REJECTED-OUT-WS  PICTURE 9(6).
+           05  AUDIT-YEAR-OVERRIDE-WS   PICTURE 9(4) VALUE ZERO.
 
-      ***************************************************
-
-
-       01  REPORT-HEADER-LINE-SETUP.
-           05                      PICTURE X       VALUE SPACES.
-           05                      PICTURE X(10)   VALUE 'RUN DATE: '.
-           05  REPORT-HEADER-DATE-OUT.
-
-               10  MONTH-OUT       PICTURE 99.
-               10                  PICTURE X       VALUE '/'.
-               10  DAY-OUT         PICTURE 99.
-               10                  PICTURE X       VALUE '/'.
-               10  YEAR-OUT        PICTURE 9999.
-           05                      PICTURE X(4)    VALUE SPACES.
-           05                      PICTURE X(45)   VALUE
-           'IRS INTERNATIONAL, INC.  AUDIT YEAR IS 2019'.
-
-
-       01  COLUMN-HEADER-LINE-SETUP.
-           05  FILLER              PICTURE X(4)    VALUE SPACE.
-           05                      PICTURE X(4)    VALUE 'NAME'.
-           05  FILLER              PICTURE X(10)   VALUE SPACES.
-           05                      PICTURE X(5)    VALUE 'PRICE'.
-           05  FILLER              PICTURE X(10)   VALUE SPACES.
-           05                      PICTURE X(7)    VALUE 'SALVAGE'.
-           05  FILLER              PICTURE X(5)    VALUE SPACES.
-           05                      PICTURE X(4)    VALUE 'LIFE'.
-           05  FILLER              PICTURE X(3)    VALUE SPACES.
-           05                      PICTURE X(19)   VALUE
-                                      'YEARLY DEPRECIATION'.
-           05  FILLER              PICTURE X(5)    VALUE SPACES.
-
-
-       01  ASSET-TOTAL-LINE.
-           05  FILLER           PICTURE  X     VALUE SPACE.
-           05                   PICTURE  X(50) VALUE
-                 'TOTAL DEPRECIATION FOR ALL ASSETS IS '.
-           05  TOTAL-DEPR-OUT   PICTURE  $$,$$$,$$9.99.
-           05  FILLER           PICTURE  X(70) VALUE SPACES.
+      *    LETS A STANDALONE RUN PASS A PRIOR AUDIT YEAR AS THIS
+      *    PROGRAM'S FIRST COMMAND-LINE ARGUMENT (E.G. "DEPRMAIN 2024"
+      *    TO RE-RUN A PRIOR AUDIT YEAR).
+       01  COMMAND-LINE-CONTROL-WS.
+           05  ARG-COUNT-WS            PIC 9(2)  VALUE ZERO.
+           05  ARG-YEAR-WS             PIC X(4)  VALUE SPACES.
 
        PROCEDURE DIVISION.
        100-MAINLINE.
-           PERFORM    200-OPEN
-           PERFORM    300-PROCESS UNTIL EOF-ASSET-WS = 'YES'
-           PERFORM    900-CLOSE
-           STOP RUN.
-
-       200-OPEN.
-           OPEN INPUT ASSET-INPUT-FILE OUTPUT ASSET-OUTPUT-FILE
-           PERFORM     250-READ-ONE-RECORD
-
-      *******************************************************
-
-      * TURN THIS CODE INTO A SUBROUTINE THAT YOU CALL
-           CALL "RUNDATE" USING HOLD-DATE-WS, REPORT-HEADER-DATE-OUT.
-      ******************************************************
-
-           PERFORM 500-HEADER.
-
-       250-READ-ONE-RECORD.
-           READ ASSET-INPUT-FILE INTO CPYIN
-              AT END MOVE 'YES' TO EOF-ASSET-WS
-           END-READ.
-
-
-       300-PROCESS.
-
-           CALL "DEPRESUB" USING CPYIN, WORKING-VARIABLES.
-
-           MOVE YEARLY-DEPR-WS TO YEARLY-DEPR-OUT
-           MOVE NAME-IN        TO NAME-OUT
-           MOVE PRICE-IN       TO PRICE-OUT
-           MOVE SALVAGE-IN     TO SALVAGE-OUT
-           MOVE USEFUL-LIFE-IN TO USEFUL-LIFE-OUT
-
-
-           MOVE  CPYOUT TO PRINT-A-SINGLE-LINE
-           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE
-           PERFORM  250-READ-ONE-RECORD.
-
-
-
-       500-HEADER.
-           MOVE REPORT-HEADER-LINE-SETUP TO PRINT-A-SINGLE-LINE
-           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE
-
-           MOVE COLUMN-HEADER-LINE-SETUP TO PRINT-A-SINGLE-LINE
-           WRITE PRINT-A-SINGLE-LINE  AFTER 2 LINES
-
-           MOVE SPACES TO PRINT-A-SINGLE-LINE
-           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE.
-
-       900-CLOSE.
-           MOVE  TOTAL-DEPR-WS  TO TOTAL-DEPR-OUT
-           WRITE PRINT-A-SINGLE-LINE FROM ASSET-TOTAL-LINE AFTER PAGE
-           CLOSE     ASSET-INPUT-FILE      ASSET-OUTPUT-FILE.
+           IF AUDIT-YEAR-OVERRIDE-WS = ZERO
+               ACCEPT ARG-COUNT-WS FROM ARGUMENT-NUMBER
+               IF ARG-COUNT-WS > 0
+                   DISPLAY 1 UPON ARGUMENT-NUMBER
+                   ACCEPT ARG-YEAR-WS FROM ARGUMENT-VALUE
+                   IF ARG-YEAR-WS IS NUMERIC
+                       MOVE ARG-YEAR-WS TO AUDIT-YEAR-OVERRIDE-WS
+                   END-IF
+               END-IF
+           END-IF
+
+           CALL "DEPRBATCH" USING DEPR-SUMMARY-WS
+           GOBACK.
