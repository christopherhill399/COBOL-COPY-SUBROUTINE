@@ -5,27 +5,73 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  CPYIN.
+           05  ASSET-ID-IN      PIC 9(6).
            05  NAME-IN          PIC X(10).
            05  PRICE-IN         PIC S9(5)V99.
            05  SALVAGE-IN       PIC S9(5)V99.
            05  USEFUL-LIFE-IN   PIC 99.
+           05  ACCUM-DEPR-IN    PIC S9(6)V99.
+           05  DEPR-METHOD-IN   PIC X.
+           05  YEARS-IN-SERVICE-IN PIC 99.
+           05  ACQUISITION-DATE-IN  PIC 9(8).
+           05  ACQ-DATE-BREAKDOWN-IN REDEFINES ACQUISITION-DATE-IN.
+               10  ACQ-YEAR-IN      PIC 9(4).
+               10  ACQ-MONTH-IN     PIC 99.
+               10  ACQ-DAY-IN       PIC 99.
+           05  ASSET-CATEGORY-IN    PIC X(15).
+           05  TRANS-TYPE-IN        PIC X.
+           05  DISPOSAL-PROCEEDS-IN PIC S9(6)V99.
+           05  EST-TOTAL-UNITS-IN    PIC 9(7).
+           05  UNITS-THIS-PERIOD-IN  PIC 9(7).
 
        01  WORKING-VARIABLES.
+           05  EOF-ASSET-WS     PIC X(3)     VALUE 'NO'.
            05  TOTAL-DEPR-WS    PIC S9(6)V99 VALUE ZERO.
            05  YEARLY-DEPR-WS   PIC S9(5)V99 VALUE ZERO.
 
+       01  DEPRECIABLE-BASIS-WS PIC S9(6)V99 VALUE ZERO.
+       01  REMAINING-DEPR-WS    PIC S9(6)V99 VALUE ZERO.
+       01  BOOK-VALUE-WS        PIC S9(6)V99 VALUE ZERO.
+       01  DDB-RATE-WS          PIC S9V9999  VALUE ZERO.
+       01  SYD-SUM-WS           PIC S9(4)    VALUE ZERO.
+       01  SYD-DIGIT-WS         PIC S9(4)    VALUE ZERO.
+       01  PRORATE-MONTHS-WS    PIC S9(4)    VALUE ZERO.
 
 
 
-       LINKAGE SECTION.
-       01  WORKING-VARIABLES-LS.
-           05  TOTAL-DEPR-LS    PIC S9(6)V99.
 
+       LINKAGE SECTION.
        01  CPYIN-LS.
+           05  ASSET-ID-IN-LS      PIC 9(6).
            05  NAME-IN-LS          PIC X(10).
            05  PRICE-IN-LS         PIC S9(5)V99.
            05  SALVAGE-IN-LS       PIC S9(5)V99.
            05  USEFUL-LIFE-IN-LS   PIC 99.
+           05  ACCUM-DEPR-IN-LS    PIC S9(6)V99.
+           05  DEPR-METHOD-IN-LS   PIC X.
+               88  METHOD-STRAIGHT-LINE-LS   VALUE 'S'.
+               88  METHOD-DOUBLE-DECLINE-LS  VALUE 'D'.
+               88  METHOD-SUM-OF-YEARS-LS    VALUE 'Y'.
+               88  METHOD-UNITS-OF-PROD-LS   VALUE 'U'.
+           05  YEARS-IN-SERVICE-IN-LS PIC 99.
+           05  ACQUISITION-DATE-IN-LS  PIC 9(8).
+           05  ACQ-DATE-BREAKDOWN-LS REDEFINES ACQUISITION-DATE-IN-LS.
+               10  ACQ-YEAR-LS      PIC 9(4).
+               10  ACQ-MONTH-LS     PIC 99.
+               10  ACQ-DAY-LS       PIC 99.
+      *    FILLERS BELOW ALIGN THIS LINKAGE VIEW WITH THE FIELDS OF
+      *    CPYIN.CPY THAT DEPRESUB HAS NO NEED TO SEE (CATEGORY, THE
+      *    DISPOSAL TRANSACTION FIELDS) SO EST-TOTAL-UNITS-IN-LS AND
+      *    UNITS-THIS-PERIOD-IN-LS LINE UP WITH THE REAL FIELDS.
+           05  FILLER                 PIC X(15).
+           05  FILLER                 PIC X.
+           05  FILLER                 PIC X(8).
+           05  EST-TOTAL-UNITS-IN-LS    PIC 9(7).
+           05  UNITS-THIS-PERIOD-IN-LS  PIC 9(7).
+
+       01  WORKING-VARIABLES-LS.
+           05  EOF-ASSET-WS-LS     PIC X(3).
+           05  TOTAL-DEPR-LS       PIC S9(6)V99.
            05  YEARLY-DEPR-LS      PIC S9(5)V99.
 
 
@@ -33,9 +79,69 @@
 
        PROCEDURE DIVISION USING CPYIN-LS, WORKING-VARIABLES-LS.
        400-CALCULATE-DEPRECIATION.
-           COMPUTE YEARLY-DEPR-LS = (PRICE-IN-LS - SALVAGE-IN-LS)
-                   / USEFUL-LIFE-IN-LS
 
+      *    DEPRECIABLE BASIS AND REMAINING DEPRECIATION ARE HELD IN
+      *    THE ASSET-LEVEL ACCUM-DEPR-IN-LS SO A REPEAT RUN IN A
+      *    LATER YEAR NEVER TAKES AN ASSET PAST ITS SALVAGE VALUE.
+           COMPUTE DEPRECIABLE-BASIS-WS = PRICE-IN-LS - SALVAGE-IN-LS
+           COMPUTE REMAINING-DEPR-WS = DEPRECIABLE-BASIS-WS
+                   - ACCUM-DEPR-IN-LS
+
+           IF REMAINING-DEPR-WS <= ZERO
+               MOVE ZERO TO YEARLY-DEPR-LS
+           ELSE
+               EVALUATE TRUE
+                   WHEN METHOD-DOUBLE-DECLINE-LS
+                       COMPUTE DDB-RATE-WS = 2 / USEFUL-LIFE-IN-LS
+                       COMPUTE BOOK-VALUE-WS =
+                               PRICE-IN-LS - ACCUM-DEPR-IN-LS
+                       COMPUTE YEARLY-DEPR-LS ROUNDED =
+                               BOOK-VALUE-WS * DDB-RATE-WS
+                   WHEN METHOD-SUM-OF-YEARS-LS
+                       COMPUTE SYD-SUM-WS =
+                               USEFUL-LIFE-IN-LS *
+                               (USEFUL-LIFE-IN-LS + 1) / 2
+                       COMPUTE SYD-DIGIT-WS = USEFUL-LIFE-IN-LS
+                               - YEARS-IN-SERVICE-IN-LS
+                       IF SYD-DIGIT-WS < 1
+                           MOVE 1 TO SYD-DIGIT-WS
+                       END-IF
+                       COMPUTE YEARLY-DEPR-LS ROUNDED =
+                               DEPRECIABLE-BASIS-WS * SYD-DIGIT-WS
+                               / SYD-SUM-WS
+                   WHEN METHOD-UNITS-OF-PROD-LS
+                       IF EST-TOTAL-UNITS-IN-LS = ZERO
+                           MOVE ZERO TO YEARLY-DEPR-LS
+                       ELSE
+                           COMPUTE YEARLY-DEPR-LS ROUNDED =
+                                   DEPRECIABLE-BASIS-WS *
+                                   UNITS-THIS-PERIOD-IN-LS
+                                   / EST-TOTAL-UNITS-IN-LS
+                       END-IF
+                   WHEN OTHER
+                       COMPUTE YEARLY-DEPR-LS ROUNDED =
+                               DEPRECIABLE-BASIS-WS / USEFUL-LIFE-IN-LS
+               END-EVALUATE
+
+      *        PRORATE THE FIRST PARTIAL YEAR BY MONTHS REMAINING
+      *        FROM THE ASSET'S ACQUISITION MONTH THROUGH DECEMBER.
+      *        UNITS-OF-PRODUCTION IS ALREADY KEYED TO ACTUAL UNITS
+      *        MADE THIS PERIOD, SO IT'S NOT PRORATED BY CALENDAR TIME.
+               IF YEARS-IN-SERVICE-IN-LS = 0
+                   AND ACQUISITION-DATE-IN-LS NOT = ZERO
+                   AND NOT METHOD-UNITS-OF-PROD-LS
+                   COMPUTE PRORATE-MONTHS-WS = 13 - ACQ-MONTH-LS
+                   COMPUTE YEARLY-DEPR-LS ROUNDED =
+                           YEARLY-DEPR-LS * PRORATE-MONTHS-WS / 12
+               END-IF
+
+               IF YEARLY-DEPR-LS > REMAINING-DEPR-WS
+                   MOVE REMAINING-DEPR-WS TO YEARLY-DEPR-LS
+               END-IF
+           END-IF
+
+           ADD   YEARLY-DEPR-LS  TO  ACCUM-DEPR-IN-LS
+           ADD   1                TO  YEARS-IN-SERVICE-IN-LS
            ADD   YEARLY-DEPR-LS  TO  TOTAL-DEPR-LS.
 
            EXIT PROGRAM.
