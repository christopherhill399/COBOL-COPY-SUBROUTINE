@@ -1,58 +1,201 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXMPAMT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT EXEMPT-RATE-FILE ASSIGN TO 'EXMPRATE.DAT'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS EXEMPT-FILE-STATUS-WS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXEMPT-RATE-FILE RECORDING MODE IS F.
+       01  EXEMPT-RATE-RECORD.
+           05  EX-YEAR-IN           PIC 9(4).
+           05  EX-STATUS-IN         PIC X.
+           05  EX-LOW-IN            PIC 99.
+           05  EX-HIGH-IN           PIC 99.
+           05  EX-RATE-IN           PIC 9(4)V99.
+
        WORKING-STORAGE SECTION.
 
        01  MARITAL-IN           PIC X.
        01  EXEMPT-NUM-IN        PIC 99.
        01  EXEMPT-AMT-WS        PIC 9(7)V99 VALUE ZERO.
 
-
+      *    THE BRACKETS BELOW ARE THE LAST-KNOWN-GOOD (2019) FIGURES,
+      *    USED ONLY WHEN EXMPRATE.DAT IS MISSING OR HAS NO ROW FOR
+      *    THE REQUESTED TAX YEAR AND MARITAL STATUS, SO A MISSING
+      *    RATES FILE DOESN'T STOP PAYROLL COLD.
+       01  EXEMPT-RATE-TABLE-WS.
+           05  EXEMPT-RATE-ENTRY-WS OCCURS 60 TIMES.
+               10  EX-YEAR-TBL       PIC 9(4).
+               10  EX-STATUS-TBL     PIC X.
+               10  EX-LOW-TBL        PIC 99.
+               10  EX-HIGH-TBL       PIC 99.
+               10  EX-RATE-TBL       PIC 9(4)V99.
+
+       01  EXEMPT-TABLE-CONTROL-WS.
+           05  EXEMPT-TABLE-COUNT-WS  PIC 9(4)  VALUE ZERO.
+           05  EXEMPT-TABLE-LOADED-SW PIC X(3)  VALUE 'NO'.
+           05  EOF-EXEMPT-RATE-WS     PIC X(3)  VALUE 'NO'.
+           05  RATE-FOUND-SW          PIC X(3)  VALUE 'NO'.
+           05  TBL-IDX-WS             PIC 9(4)  VALUE ZERO.
+
+       01  EXEMPT-RATE-WS             PIC 9(4)V99 VALUE ZERO.
+
+       01  EXEMPT-FILE-STATUS-WS      PIC XX      VALUE SPACES.
 
        LINKAGE SECTION.
 
        01  MARITAL-IN-LS        PIC X.
+           88  MARITAL-SINGLE-LS               VALUE 'S'.
+           88  MARITAL-MARRIED-JOINT-LS        VALUE 'M'.
+           88  MARITAL-HEAD-OF-HOUSEHOLD-LS    VALUE 'H'.
+           88  MARITAL-MARRIED-SEPARATE-LS     VALUE 'F'.
        01  EXEMPT-NUM-IN-LS     PIC 99.
        01  EXEMPT-AMT-LS        PIC 9(7)V99.
-
+       01  TAX-YEAR-IN-LS       PIC 9(4).
 
        PROCEDURE DIVISION USING MARITAL-IN-LS, EXEMPT-NUM-IN-LS,
-       EXEMPT-AMT-LS.
+           EXEMPT-AMT-LS, TAX-YEAR-IN-LS.
 
        405-EXEMPTION-AMOUNT.
-           IF MARITAL-IN-LS = 'S'  AND  EXEMPT-NUM-IN-LS = 1
-           THEN COMPUTE EXEMPT-AMT-LS =  EXEMPT-NUM-IN-LS * 500.00
-           END-IF
-
-           IF MARITAL-IN-LS = 'M'  AND EXEMPT-NUM-IN-LS = 2
-           THEN  COMPUTE EXEMPT-AMT-LS =  EXEMPT-NUM-IN-LS * 400.00
-           END-IF
-
-           IF (EXEMPT-NUM-IN-LS >= 2 AND <= 4) AND MARITAL-IN-LS = 'S'
-           THEN COMPUTE EXEMPT-AMT-LS =  EXEMPT-NUM-IN-LS * 1000.00
-           END-IF
-
-           IF (EXEMPT-NUM-IN-LS >= 3 AND <= 5) AND  MARITAL-IN-LS = 'M'
-           THEN COMPUTE EXEMPT-AMT-LS =  EXEMPT-NUM-IN-LS * 800.00
+           IF EXEMPT-TABLE-LOADED-SW NOT = 'YES'
+               PERFORM 100-LOAD-EXEMPT-RATE-TABLE
            END-IF
 
-           IF (EXEMPT-NUM-IN-LS >= 5 AND <= 7) AND MARITAL-IN-LS = 'S'
-           THEN COMPUTE EXEMPT-AMT-LS =  EXEMPT-NUM-IN-LS * 1500.00
-           END-IF
-
-           IF (EXEMPT-NUM-IN-LS >= 6 AND <= 8) AND  MARITAL-IN-LS = 'M'
-           THEN COMPUTE EXEMPT-AMT-LS =  EXEMPT-NUM-IN-LS * 1200.00
-           END-IF
-
-           IF MARITAL-IN-LS = 'S'  AND  EXEMPT-NUM-IN-LS >= 8
-           THEN MOVE 0 TO EXEMPT-AMT-LS
-           END-IF
-
-           IF MARITAL-IN-LS = 'M'  AND EXEMPT-NUM-IN-LS >= 9
-           THEN MOVE 0 TO EXEMPT-AMT-LS
+           PERFORM 200-LOOKUP-EXEMPTION-RATE
+
+           IF RATE-FOUND-SW = 'YES'
+               COMPUTE EXEMPT-AMT-LS =
+                       EXEMPT-NUM-IN-LS * EXEMPT-RATE-WS
+           ELSE
+               EVALUATE TRUE
+                   WHEN MARITAL-SINGLE-LS
+                       PERFORM 410-EXEMPTION-SINGLE
+                   WHEN MARITAL-MARRIED-JOINT-LS
+                       PERFORM 420-EXEMPTION-MARRIED-JOINT
+                   WHEN MARITAL-HEAD-OF-HOUSEHOLD-LS
+                       PERFORM 430-EXEMPTION-HEAD-OF-HOUSEHOLD
+                   WHEN MARITAL-MARRIED-SEPARATE-LS
+                       PERFORM 440-EXEMPTION-MARRIED-SEPARATE
+                   WHEN OTHER
+                       MOVE 0 TO EXEMPT-AMT-LS
+               END-EVALUATE
            END-IF.
 
-
            EXIT PROGRAM.
 
+      *    EVERY BRACKET BELOW COVERS EXEMPT-NUM-IN-LS 0 THROUGH 99
+      *    WITH NO GAPS OR OVERLAPS - THE TOP BRACKET (WHEN OTHER)
+      *    IS THE STATUTORY PHASE-OUT, NOT A MISSING CASE.
+       410-EXEMPTION-SINGLE.
+           EVALUATE TRUE
+               WHEN EXEMPT-NUM-IN-LS = 0
+                   MOVE 0 TO EXEMPT-AMT-LS
+               WHEN EXEMPT-NUM-IN-LS = 1
+                   COMPUTE EXEMPT-AMT-LS = EXEMPT-NUM-IN-LS * 500.00
+               WHEN EXEMPT-NUM-IN-LS >= 2 AND <= 4
+                   COMPUTE EXEMPT-AMT-LS = EXEMPT-NUM-IN-LS * 1000.00
+               WHEN EXEMPT-NUM-IN-LS >= 5 AND <= 7
+                   COMPUTE EXEMPT-AMT-LS = EXEMPT-NUM-IN-LS * 1500.00
+               WHEN OTHER
+                   MOVE 0 TO EXEMPT-AMT-LS
+           END-EVALUATE.
+
+       420-EXEMPTION-MARRIED-JOINT.
+           EVALUATE TRUE
+               WHEN EXEMPT-NUM-IN-LS = 0
+                   MOVE 0 TO EXEMPT-AMT-LS
+               WHEN EXEMPT-NUM-IN-LS >= 1 AND <= 2
+                   COMPUTE EXEMPT-AMT-LS = EXEMPT-NUM-IN-LS * 400.00
+               WHEN EXEMPT-NUM-IN-LS >= 3 AND <= 5
+                   COMPUTE EXEMPT-AMT-LS = EXEMPT-NUM-IN-LS * 800.00
+               WHEN EXEMPT-NUM-IN-LS >= 6 AND <= 8
+                   COMPUTE EXEMPT-AMT-LS = EXEMPT-NUM-IN-LS * 1200.00
+               WHEN OTHER
+                   MOVE 0 TO EXEMPT-AMT-LS
+           END-EVALUATE.
+
+       430-EXEMPTION-HEAD-OF-HOUSEHOLD.
+           EVALUATE TRUE
+               WHEN EXEMPT-NUM-IN-LS = 0
+                   MOVE 0 TO EXEMPT-AMT-LS
+               WHEN EXEMPT-NUM-IN-LS = 1
+                   COMPUTE EXEMPT-AMT-LS = EXEMPT-NUM-IN-LS * 600.00
+               WHEN EXEMPT-NUM-IN-LS >= 2 AND <= 4
+                   COMPUTE EXEMPT-AMT-LS = EXEMPT-NUM-IN-LS * 1100.00
+               WHEN EXEMPT-NUM-IN-LS >= 5 AND <= 7
+                   COMPUTE EXEMPT-AMT-LS = EXEMPT-NUM-IN-LS * 1600.00
+               WHEN OTHER
+                   MOVE 0 TO EXEMPT-AMT-LS
+           END-EVALUATE.
+
+       440-EXEMPTION-MARRIED-SEPARATE.
+           EVALUATE TRUE
+               WHEN EXEMPT-NUM-IN-LS = 0
+                   MOVE 0 TO EXEMPT-AMT-LS
+               WHEN EXEMPT-NUM-IN-LS >= 1 AND <= 2
+                   COMPUTE EXEMPT-AMT-LS = EXEMPT-NUM-IN-LS * 200.00
+               WHEN EXEMPT-NUM-IN-LS >= 3 AND <= 5
+                   COMPUTE EXEMPT-AMT-LS = EXEMPT-NUM-IN-LS * 400.00
+               WHEN EXEMPT-NUM-IN-LS >= 6 AND <= 8
+                   COMPUTE EXEMPT-AMT-LS = EXEMPT-NUM-IN-LS * 600.00
+               WHEN OTHER
+                   MOVE 0 TO EXEMPT-AMT-LS
+           END-EVALUATE.
+
+      *    THE RATES TABLE IS LOADED ONCE PER RUN AND KEPT IN
+      *    WORKING-STORAGE, WHICH PERSISTS BETWEEN CALLS TO THIS
+      *    SUBPROGRAM FOR THE LIFE OF THE RUN UNIT. IF EXMPRATE.DAT
+      *    DOESN'T EXIST (STATUS 35) THE TABLE IS LEFT EMPTY, SO
+      *    200-LOOKUP-EXEMPTION-RATE NEVER FINDS A ROW AND EVERY
+      *    CALLER FALLS THROUGH TO THE HARDCODED BRACKETS BELOW.
+       100-LOAD-EXEMPT-RATE-TABLE.
+           MOVE ZERO TO EXEMPT-TABLE-COUNT-WS
+           MOVE 'NO' TO EOF-EXEMPT-RATE-WS
+           OPEN INPUT EXEMPT-RATE-FILE
+           IF EXEMPT-FILE-STATUS-WS = '35'
+               MOVE 'YES' TO EXEMPT-TABLE-LOADED-SW
+           ELSE
+               PERFORM 110-READ-EXEMPT-RATE-RECORD
+               PERFORM 120-STORE-EXEMPT-RATE-RECORD
+                   UNTIL EOF-EXEMPT-RATE-WS = 'YES'
+                      OR EXEMPT-TABLE-COUNT-WS = 60
+               CLOSE EXEMPT-RATE-FILE
+               MOVE 'YES' TO EXEMPT-TABLE-LOADED-SW
+           END-IF.
+
+       110-READ-EXEMPT-RATE-RECORD.
+           READ EXEMPT-RATE-FILE
+               AT END MOVE 'YES' TO EOF-EXEMPT-RATE-WS
+           END-READ.
+
+       120-STORE-EXEMPT-RATE-RECORD.
+           ADD 1 TO EXEMPT-TABLE-COUNT-WS
+           MOVE EX-YEAR-IN   TO EX-YEAR-TBL   (EXEMPT-TABLE-COUNT-WS)
+           MOVE EX-STATUS-IN TO EX-STATUS-TBL (EXEMPT-TABLE-COUNT-WS)
+           MOVE EX-LOW-IN    TO EX-LOW-TBL    (EXEMPT-TABLE-COUNT-WS)
+           MOVE EX-HIGH-IN   TO EX-HIGH-TBL   (EXEMPT-TABLE-COUNT-WS)
+           MOVE EX-RATE-IN   TO EX-RATE-TBL   (EXEMPT-TABLE-COUNT-WS)
+           PERFORM 110-READ-EXEMPT-RATE-RECORD.
+
+       200-LOOKUP-EXEMPTION-RATE.
+           MOVE 'NO' TO RATE-FOUND-SW
+           MOVE ZERO TO EXEMPT-RATE-WS
+           PERFORM 210-SEARCH-EXEMPT-RATE-TABLE
+               VARYING TBL-IDX-WS FROM 1 BY 1
+               UNTIL TBL-IDX-WS > EXEMPT-TABLE-COUNT-WS
+                  OR RATE-FOUND-SW = 'YES'.
+
+       210-SEARCH-EXEMPT-RATE-TABLE.
+           IF EX-YEAR-TBL (TBL-IDX-WS) = TAX-YEAR-IN-LS
+              AND EX-STATUS-TBL (TBL-IDX-WS) = MARITAL-IN-LS
+              AND EXEMPT-NUM-IN-LS >= EX-LOW-TBL (TBL-IDX-WS)
+              AND EXEMPT-NUM-IN-LS <= EX-HIGH-TBL (TBL-IDX-WS)
+               MOVE EX-RATE-TBL (TBL-IDX-WS) TO EXEMPT-RATE-WS
+               MOVE 'YES' TO RATE-FOUND-SW
+           END-IF.
