@@ -0,0 +1,654 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DEPRBATCH.
+       AUTHOR.    CHRISTOPHER HILL.
+
+      *    HOLDS THE ASSET DEPRECIATION RUN ITSELF. CALLED BY NIGHTRUN
+      *    AS PART OF THE CONSOLIDATED BATCH WINDOW, AND BY DEPRMAIN
+      *    (STARTDEPRECIATION.CBL) FOR A STANDALONE/JCL RUN - DEPRMAIN
+      *    IS A THIN DRIVER SO THE STANDALONE CASE NEVER NEEDS A
+      *    PROCEDURE DIVISION USING CLAUSE ON AN EXECUTABLE MAIN
+      *    PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    ACCESS IS DYNAMIC SO ASSETMNT CAN LOOK AN ASSET UP AT
+      *    RANDOM BY ASSET-ID-IN TO POST A CORRECTION, WHILE THIS
+      *    PROGRAM STILL READS THE FILE NEXT-RECORD, TOP TO BOTTOM,
+      *    FOR THE DEPRECIATION RUN ITSELF.
+            SELECT ASSET-INPUT-FILE ASSIGN TO 'ASSDATA.DAT'
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS ASSET-ID-IN
+            FILE STATUS IS ASSET-FILE-STATUS-WS.
+
+            SELECT ASSET-OUTPUT-FILE ASSIGN TO 'ASSETOUT.DOC'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT ASSET-CSV-OUTPUT-FILE ASSIGN TO 'ASSETOUT.CSV'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT ASSET-REJECTS-FILE ASSIGN TO 'ASSETREJ.DAT'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT CHECKPOINT-FILE ASSIGN TO 'ASSETCKP.DAT'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CKPT-FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ASSET-INPUT-FILE.
+       COPY "CPYIN.CPY".
+
+       FD  ASSET-OUTPUT-FILE RECORDING MODE IS F.
+       01  PRINT-A-SINGLE-LINE         PICTURE X(132).
+
+       FD  ASSET-CSV-OUTPUT-FILE RECORDING MODE IS F.
+       01  PRINT-CSV-LINE               PICTURE X(80).
+
+       FD  ASSET-REJECTS-FILE RECORDING MODE IS F.
+       01  PRINT-REJECT-LINE            PICTURE X(80).
+
+       FD  CHECKPOINT-FILE RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD-LINE       PICTURE X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WORKING-VARIABLES.
+           05  EOF-ASSET-WS            PICTURE X(3)     VALUE 'NO'.
+           05  TOTAL-DEPR-WS           PICTURE S9(6)V99 VALUE ZERO.
+           05  YEARLY-DEPR-WS          PICTURE S9(5)V99 VALUE ZERO.
+
+       01  HOLD-DATE-WS.
+           05 YEAR-WS      PIC 9999.
+           05 MONTH-WS     PIC 99.
+           05 DAY-WS       PIC 99.
+           05 HOURS-WS     PIC 99.
+           05 MINUTES-WS   PIC 99.
+           05 SECONDS-WS   PIC 99.
+
+       01  DISPOSAL-CALC-WS.
+           05  NET-BOOK-VALUE-WS       PICTURE S9(6)V99 VALUE ZERO.
+           05  GAIN-LOSS-WS            PICTURE S9(6)V99 VALUE ZERO.
+
+      *    ORIGINAL COST/SALVAGE ARE HELD HERE JUST LONG ENOUGH TO
+      *    PRINT THE AUDIT LINE BEFORE PRICE-IN/SALVAGE-IN ARE
+      *    OVERWRITTEN WITH THE ADJUSTED FIGURES.
+       01  ADJUSTMENT-CALC-WS.
+           05  ORIGINAL-PRICE-WS       PICTURE S9(5)V99 VALUE ZERO.
+           05  ORIGINAL-SALVAGE-WS     PICTURE S9(5)V99 VALUE ZERO.
+
+       01  CONTROL-TOTALS-WS.
+           05  RECORDS-REJECTED-WS     PICTURE 9(6)     VALUE ZERO.
+           05  TOTAL-COST-WS           PICTURE S9(8)V99 VALUE ZERO.
+
+       01  RUNLOG-REQUEST-WS.
+           05  PROGRAM-NAME-OUT-WS      PICTURE X(8)  VALUE 'DEPRBTCH'.
+           05  RUN-PHASE-OUT-WS         PICTURE X(5).
+           05  RECORDS-PROCESSED-OUT-WS PICTURE 9(6).
+
+       01  CHECKPOINT-CONTROL-WS.
+           05  ASSET-FILE-STATUS-WS    PICTURE XX    VALUE SPACES.
+           05  CKPT-FILE-STATUS-WS     PICTURE XX    VALUE SPACES.
+           05  RESTART-COUNT-WS        PICTURE 9(6)  VALUE ZERO.
+           05  SKIP-COUNTER-WS         PICTURE 9(6)  VALUE ZERO.
+           05  RECORDS-READ-WS         PICTURE 9(6)  VALUE ZERO.
+           05  EOF-CKPT-WS             PICTURE X(3)  VALUE 'NO'.
+
+      *    CARRIES THE CONTROL TOTALS AND CATEGORY-BREAK STATE AS OF
+      *    THE RECORD JUST PROCESSED, SO A RESTARTED RUN CAN PICK THE
+      *    RUNNING TOTALS BACK UP INSTEAD OF REINITIALIZING THEM TO
+      *    ZERO AND UNDERSTATING THE FINAL CONTROL-TOTAL LINES.
+       01  CHECKPOINT-OUT-WS.
+           05  CKPT-COUNT-OUT             PICTURE 9(6).
+           05  FILLER                     PICTURE X    VALUE SPACE.
+           05  CKPT-REJECTED-OUT          PICTURE 9(6).
+           05  FILLER                     PICTURE X    VALUE SPACE.
+           05  CKPT-TOTAL-COST-OUT        PICTURE S9(8)V99.
+           05  FILLER                     PICTURE X    VALUE SPACE.
+           05  CKPT-TOTAL-DEPR-OUT        PICTURE S9(6)V99.
+           05  FILLER                     PICTURE X    VALUE SPACE.
+           05  CKPT-CATEGORY-SUBTOTAL-OUT PICTURE S9(6)V99.
+           05  FILLER                     PICTURE X    VALUE SPACE.
+           05  CKPT-FIRST-RECORD-OUT      PICTURE X(3).
+           05  FILLER                     PICTURE X    VALUE SPACE.
+           05  CKPT-PREV-CATEGORY-OUT     PICTURE X(15).
+           05  FILLER                     PICTURE X    VALUE SPACE.
+           05  CKPT-NAME-OUT              PICTURE X(10).
+           05  FILLER                     PICTURE X(3) VALUE SPACES.
+
+      *    HOLDS THE LAST CHECKPOINT LINE READ BACK ON A RESTART, SO
+      *    210-DETERMINE-RESTART-POINT CAN RESTORE THE ABOVE STATE.
+       01  CHECKPOINT-IN-WS.
+           05  CKPT-COUNT-IN              PICTURE 9(6).
+           05  FILLER                     PICTURE X.
+           05  CKPT-REJECTED-IN           PICTURE 9(6).
+           05  FILLER                     PICTURE X.
+           05  CKPT-TOTAL-COST-IN         PICTURE S9(8)V99.
+           05  FILLER                     PICTURE X.
+           05  CKPT-TOTAL-DEPR-IN         PICTURE S9(6)V99.
+           05  FILLER                     PICTURE X.
+           05  CKPT-CATEGORY-SUBTOTAL-IN  PICTURE S9(6)V99.
+           05  FILLER                     PICTURE X.
+           05  CKPT-FIRST-RECORD-IN       PICTURE X(3).
+           05  FILLER                     PICTURE X.
+           05  CKPT-PREV-CATEGORY-IN      PICTURE X(15).
+           05  FILLER                     PICTURE X.
+           05  CKPT-NAME-IN               PICTURE X(10).
+           05  FILLER                     PICTURE X(3).
+
+       01  REJECT-RECORD-LINE.
+           05  REJECT-NAME-OUT         PICTURE X(10).
+           05  FILLER                  PICTURE X(2)  VALUE SPACES.
+           05  REJECT-REASON-OUT       PICTURE X(30).
+
+       01  CSV-LINE-WS                 PICTURE X(80).
+       01  CSV-ASSET-ID-WS             PICTURE Z(5)9.
+       01  CSV-PRICE-WS                PICTURE -(5)9.99.
+       01  CSV-SALVAGE-WS              PICTURE -(5)9.99.
+       01  CSV-LIFE-WS                 PICTURE Z9.
+       01  CSV-YEARLY-WS               PICTURE -(4)9.99.
+
+       01  CATEGORY-CONTROL-WS.
+           05  PREV-CATEGORY-WS       PIC X(15) VALUE SPACES.
+           05  CATEGORY-SUBTOTAL-WS   PIC S9(6)V99 VALUE ZERO.
+           05  FIRST-RECORD-SW        PIC X(3)  VALUE 'YES'.
+
+      *    SHARED BY THE NORMAL-ASSET PATH AND THE ADJUSTMENT PATH SO
+      *    BOTH ENFORCE THE SAME USEFUL-LIFE/UNITS AND SALVAGE-VS-PRICE
+      *    RULES BEFORE AN ASSET REACHES DEPRESUB.
+       01  ASSET-VALIDATION-CONTROL-WS.
+           05  ASSET-BASIS-VALID-SW    PIC X(3)  VALUE 'YES'.
+
+
+      ***************************************************
+
+       COPY "CPYOUT.CPY".
+
+      ***************************************************
+
+
+       01  REPORT-HEADER-LINE-SETUP.
+           05                      PICTURE X       VALUE SPACES.
+           05                      PICTURE X(10)   VALUE 'RUN DATE: '.
+           05  REPORT-HEADER-DATE-OUT.
+
+               10  MONTH-OUT       PICTURE 99.
+               10                  PICTURE X       VALUE '/'.
+               10  DAY-OUT         PICTURE 99.
+               10                  PICTURE X       VALUE '/'.
+               10  YEAR-OUT        PICTURE 9999.
+               10                  PICTURE X       VALUE SPACE.
+               10  HOURS-OUT       PICTURE 99.
+               10                  PICTURE X       VALUE ':'.
+               10  MINUTES-OUT     PICTURE 99.
+               10                  PICTURE X       VALUE ':'.
+               10  SECONDS-OUT     PICTURE 99.
+               10                  PICTURE X       VALUE SPACE.
+           05                      PICTURE X(1)    VALUE SPACES.
+           05                      PICTURE X(40)   VALUE
+           'IRS INTERNATIONAL, INC.  AUDIT YEAR IS '.
+           05  AUDIT-YEAR-OUT      PICTURE 9999.
+           05                      PICTURE X       VALUE SPACE.
+
+
+       01  COLUMN-HEADER-LINE-SETUP.
+           05  FILLER              PICTURE X(2)    VALUE SPACE.
+           05                      PICTURE X(8)    VALUE 'ASSET ID'.
+           05  FILLER              PICTURE X(2)    VALUE SPACES.
+           05                      PICTURE X(4)    VALUE 'NAME'.
+           05  FILLER              PICTURE X(10)   VALUE SPACES.
+           05                      PICTURE X(5)    VALUE 'PRICE'.
+           05  FILLER              PICTURE X(10)   VALUE SPACES.
+           05                      PICTURE X(7)    VALUE 'SALVAGE'.
+           05  FILLER              PICTURE X(5)    VALUE SPACES.
+           05                      PICTURE X(4)    VALUE 'LIFE'.
+           05  FILLER              PICTURE X(3)    VALUE SPACES.
+           05                      PICTURE X(19)   VALUE
+                                      'YEARLY DEPRECIATION'.
+           05  FILLER              PICTURE X(5)    VALUE SPACES.
+
+
+       01  DISPOSAL-GAIN-LOSS-LINE.
+           05  FILLER              PICTURE X       VALUE SPACE.
+           05                      PICTURE X(11)   VALUE 'DISPOSAL - '.
+           05  GL-NAME-OUT         PICTURE X(10).
+           05  FILLER              PICTURE X(3)    VALUE SPACES.
+           05                      PICTURE X(15)   VALUE
+                                      'GAIN/(LOSS) OF '.
+           05  GAIN-LOSS-OUT       PICTURE -(6)9.99.
+           05  FILLER              PICTURE X(60)   VALUE SPACES.
+
+      *    RECORDS THE ORIGINAL AND ADJUSTED COST/SALVAGE FOR AN ASSET
+      *    REVALUATION OR IMPAIRMENT TRANSACTION, FOR AUDIT PURPOSES.
+       01  ADJUSTMENT-AUDIT-LINE.
+           05  FILLER               PICTURE X       VALUE SPACE.
+           05                       PICTURE X(13)   VALUE
+                                       'ADJUSTMENT - '.
+           05  ADJ-NAME-OUT         PICTURE X(10).
+           05  FILLER               PICTURE X(2)    VALUE SPACES.
+           05                       PICTURE X(11)   VALUE
+                                       'ORIG PRICE '.
+           05  ADJ-ORIG-PRICE-OUT   PICTURE -(5)9.99.
+           05  FILLER               PICTURE X(2)    VALUE SPACES.
+           05                       PICTURE X(10)   VALUE
+                                       'NEW PRICE '.
+           05  ADJ-NEW-PRICE-OUT    PICTURE -(5)9.99.
+           05  FILLER               PICTURE X(2)    VALUE SPACES.
+           05                       PICTURE X(13)   VALUE
+                                       'ORIG SALVAGE '.
+           05  ADJ-ORIG-SALVAGE-OUT PICTURE -(5)9.99.
+           05  FILLER               PICTURE X(2)    VALUE SPACES.
+           05                       PICTURE X(12)   VALUE
+                                       'NEW SALVAGE '.
+           05  ADJ-NEW-SALVAGE-OUT  PICTURE -(5)9.99.
+           05  FILLER               PICTURE X(9)    VALUE SPACES.
+
+       01  CATEGORY-SUBTOTAL-LINE.
+           05  FILLER                PICTURE X     VALUE SPACE.
+           05                        PICTURE X(12) VALUE 'SUBTOTAL - '.
+           05  CATEGORY-NAME-OUT     PICTURE X(15).
+           05  FILLER                PICTURE X(5)  VALUE SPACES.
+           05  CATEGORY-SUBTOTAL-OUT PICTURE $$,$$$,$$9.99.
+           05  FILLER                PICTURE X(70) VALUE SPACES.
+
+
+       01  ASSET-TOTAL-LINE.
+           05  FILLER           PICTURE  X     VALUE SPACE.
+           05                   PICTURE  X(50) VALUE
+                 'TOTAL DEPRECIATION FOR ALL ASSETS IS '.
+           05  TOTAL-DEPR-OUT   PICTURE  $$,$$$,$$9.99.
+           05  FILLER           PICTURE  X(70) VALUE SPACES.
+
+      *    CONTROL TOTALS SO THE RUN CAN BE BALANCED AGAINST THE GL
+      *    BEFORE THE REPORT IS RELEASED.
+       01  CONTROL-TOTAL-LINE-1.
+           05  FILLER              PICTURE X     VALUE SPACE.
+           05                      PICTURE X(21) VALUE
+                 'RECORDS READ  ...... '.
+           05  RECORDS-READ-OUT    PICTURE ZZZ,ZZ9.
+           05  FILLER              PICTURE X(4)  VALUE SPACES.
+           05                      PICTURE X(21) VALUE
+                 'RECORDS REJECTED ... '.
+           05  RECORDS-REJECTED-OUT PICTURE ZZZ,ZZ9.
+           05  FILLER              PICTURE X(65) VALUE SPACES.
+
+       01  CONTROL-TOTAL-LINE-2.
+           05  FILLER              PICTURE X     VALUE SPACE.
+           05                      PICTURE X(21) VALUE
+                 'TOTAL ASSET COST ... '.
+           05  TOTAL-COST-OUT      PICTURE $$,$$$,$$9.99.
+           05  FILLER              PICTURE X(80) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  DEPR-SUMMARY-LS.
+           05  RECORDS-READ-OUT-LS      PICTURE 9(6).
+           05  RECORDS-REJECTED-OUT-LS  PICTURE 9(6).
+      *    A NONZERO AUDIT-YEAR-OVERRIDE-LS REPRINTS A PRIOR PERIOD'S
+      *    REPORT UNDER THAT AUDIT YEAR INSTEAD OF TODAY'S; ZERO (THE
+      *    DEFAULT FOR A STANDALONE OR NIGHTRUN-DRIVEN RUN) MEANS USE
+      *    THE CURRENT SYSTEM DATE AS BEFORE.
+           05  AUDIT-YEAR-OVERRIDE-LS   PICTURE 9(4).
+
+      *    DEPR-SUMMARY-LS IS ONLY USED WHEN NIGHTRUN CALLS THIS
+      *    PROGRAM AS PART OF THE CONSOLIDATED BATCH WINDOW; A
+      *    STANDALONE RUN LEAVES IT UNREFERENCED.
+       PROCEDURE DIVISION USING DEPR-SUMMARY-LS.
+       100-MAINLINE.
+           PERFORM    200-OPEN
+           PERFORM    300-PROCESS UNTIL EOF-ASSET-WS = 'YES'
+           PERFORM    900-CLOSE
+           GOBACK.
+
+       200-OPEN.
+           MOVE 'OPEN '   TO RUN-PHASE-OUT-WS
+           MOVE ZERO      TO RECORDS-PROCESSED-OUT-WS
+           CALL "RUNLOG" USING RUNLOG-REQUEST-WS
+
+           OPEN I-O ASSET-INPUT-FILE
+           PERFORM     210-DETERMINE-RESTART-POINT
+
+      *    A RESTARTED RUN EXTENDS THE PRIOR RUN'S REPORT/CSV/REJECT
+      *    FILES INSTEAD OF TRUNCATING THEM, SO THE PRE-CHECKPOINT
+      *    RECORDS' OUTPUT SURVIVES ALONGSIDE THE RECORDS STILL TO
+      *    COME.
+           IF RESTART-COUNT-WS > ZERO
+               OPEN EXTEND ASSET-OUTPUT-FILE ASSET-CSV-OUTPUT-FILE
+                           ASSET-REJECTS-FILE
+           ELSE
+               OPEN OUTPUT ASSET-OUTPUT-FILE ASSET-CSV-OUTPUT-FILE
+                           ASSET-REJECTS-FILE
+           END-IF
+
+           PERFORM     250-READ-ONE-RECORD
+           PERFORM     230-SKIP-TO-RESTART-POINT
+
+      *******************************************************
+
+           CALL "HOLDDATE" USING HOLD-DATE-WS, REPORT-HEADER-DATE-OUT.
+      ******************************************************
+
+      *    A NONZERO OVERRIDE REPRINTS A PRIOR AUDIT YEAR'S REPORT
+      *    WITHOUT RELABELING IT WITH TODAY'S DATE.
+           IF AUDIT-YEAR-OVERRIDE-LS NOT = ZERO
+               MOVE AUDIT-YEAR-OVERRIDE-LS TO AUDIT-YEAR-OUT
+           ELSE
+               MOVE YEAR-OUT TO AUDIT-YEAR-OUT
+           END-IF
+
+      *    THE REPORT HEADER WAS ALREADY WRITTEN TO ASSETOUT.DOC BEFORE
+      *    THE PRIOR RUN ABENDED, SO A RESTART EXTENDS PAST IT RATHER
+      *    THAN WRITING A SECOND ONE PARTWAY THROUGH THE REPORT.
+           IF RESTART-COUNT-WS = ZERO
+               PERFORM 500-HEADER
+           END-IF.
+
+      *    A CHECKPOINT LINE IS WRITTEN FOR EVERY INPUT RECORD READ
+      *    TO DATE, CARRYING THAT POINT'S CONTROL TOTALS AND CATEGORY-
+      *    BREAK STATE ALONG WITH IT. ON THE NEXT RUN THE NUMBER OF
+      *    LINES ALREADY IN ASSETCKP.DAT TELLS US HOW MANY INPUT
+      *    RECORDS TO SKIP, AND THE LAST LINE'S TOTALS TELL US WHERE
+      *    TO PICK THE CONTROL TOTALS BACK UP, SO AN ABENDED JOB CAN
+      *    BE RESTARTED WITHOUT REPROCESSING OR UNDERSTATING THE
+      *    FINAL REPORT.
+       210-DETERMINE-RESTART-POINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS-WS = '00'
+               PERFORM 220-COUNT-CHECKPOINT-LINES
+               IF RESTART-COUNT-WS > ZERO
+                   PERFORM 222-RESTORE-CHECKPOINT-TOTALS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+      *    ASSETCKP.DAT DOESN'T EXIST YET ON THE FIRST RUN IN A FRESH
+      *    ENVIRONMENT, SO A FAILED EXTEND (STATUS 35) MEANS CREATE IT
+      *    EMPTY AND EXTEND AGAIN.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS-WS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           END-IF.
+
+       220-COUNT-CHECKPOINT-LINES.
+           PERFORM 225-READ-CHECKPOINT-LINE
+           PERFORM 227-TALLY-CHECKPOINT-LINE
+               UNTIL EOF-CKPT-WS = 'YES'.
+
+       222-RESTORE-CHECKPOINT-TOTALS.
+           MOVE CKPT-REJECTED-IN          TO RECORDS-REJECTED-WS
+           MOVE CKPT-TOTAL-COST-IN        TO TOTAL-COST-WS
+           MOVE CKPT-TOTAL-DEPR-IN        TO TOTAL-DEPR-WS
+           MOVE CKPT-CATEGORY-SUBTOTAL-IN TO CATEGORY-SUBTOTAL-WS
+           MOVE CKPT-FIRST-RECORD-IN      TO FIRST-RECORD-SW
+           MOVE CKPT-PREV-CATEGORY-IN     TO PREV-CATEGORY-WS.
+
+       225-READ-CHECKPOINT-LINE.
+           READ CHECKPOINT-FILE
+               AT END MOVE 'YES' TO EOF-CKPT-WS
+           END-READ.
+
+      *    CAPTURES EACH LINE'S FIELDS INTO CHECKPOINT-IN-WS AS IT IS
+      *    COUNTED, SO WHATEVER WAS READ LAST WHEN THE LOOP HITS
+      *    END-OF-FILE IS THE MOST RECENT CHECKPOINT'S DATA.
+       227-TALLY-CHECKPOINT-LINE.
+           ADD 1 TO RESTART-COUNT-WS
+           MOVE CHECKPOINT-RECORD-LINE TO CHECKPOINT-IN-WS
+           PERFORM 225-READ-CHECKPOINT-LINE.
+
+       230-SKIP-TO-RESTART-POINT.
+           PERFORM 235-SKIP-ONE-RECORD
+               VARYING SKIP-COUNTER-WS FROM 1 BY 1
+               UNTIL SKIP-COUNTER-WS > RESTART-COUNT-WS
+                  OR EOF-ASSET-WS = 'YES'.
+
+       235-SKIP-ONE-RECORD.
+           PERFORM 250-READ-ONE-RECORD.
+
+       250-READ-ONE-RECORD.
+           READ ASSET-INPUT-FILE NEXT RECORD
+              AT END MOVE 'YES' TO EOF-ASSET-WS
+              NOT AT END ADD 1 TO RECORDS-READ-WS
+           END-READ.
+
+
+      *    A DISPOSAL ALREADY REPORTED ON A PRIOR RUN IS MARKED
+      *    TRANS-TYPE-DISPOSED BY 340-PROCESS-DISPOSAL, AND AN
+      *    ADJUSTMENT ALREADY APPLIED ON A PRIOR RUN IS MARKED
+      *    TRANS-TYPE-ADJUSTED BY 345-PROCESS-ADJUSTMENT - BOTH HAVE
+      *    NOTHING FURTHER TO DO HERE, THEY ONLY STAY IN ASSDATA.DAT AS
+      *    A HISTORICAL RECORD.
+       300-PROCESS.
+           IF TRANS-TYPE-DISPOSED
+               CONTINUE
+           ELSE
+               IF TRANS-TYPE-ADJUSTED
+                   CONTINUE
+               ELSE
+                   IF TRANS-TYPE-DISPOSAL
+                       PERFORM 340-PROCESS-DISPOSAL
+                   ELSE
+                       IF TRANS-TYPE-ADJUSTMENT
+                           PERFORM 345-PROCESS-ADJUSTMENT
+                       ELSE
+                           PERFORM 310-VALIDATE-ASSET-BASIS
+                           IF ASSET-BASIS-VALID-SW NOT = 'YES'
+                               PERFORM 270-WRITE-REJECT
+                           ELSE
+                               IF SALVAGE-IN > PRICE-IN
+                                   MOVE 'SALVAGE EXCEEDS PRICE' TO
+                                        REJECT-REASON-OUT
+                                   PERFORM 270-WRITE-REJECT
+                               ELSE
+                                   PERFORM 320-PROCESS-VALID-ASSET
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 280-WRITE-CHECKPOINT
+           PERFORM  250-READ-ONE-RECORD.
+
+      *    A UNITS-OF-PRODUCTION ASSET IS BILLED BY UNITS PRODUCED
+      *    RATHER THAN CALENDAR YEARS, SO USEFUL-LIFE-IN = ZERO IS
+      *    NORMAL FOR THAT METHOD; IT IS EST-TOTAL-UNITS-IN THAT MUST
+      *    NOT BE ZERO, TO AVOID A DIVIDE-BY-ZERO IN DEPRESUB. EVERY
+      *    OTHER METHOD DIVIDES BY USEFUL-LIFE-IN, SO IT IS THAT FIELD
+      *    THAT MUST NOT BE ZERO FOR THEM. SHARED BY THE NORMAL-ASSET
+      *    PATH AND THE ADJUSTMENT PATH SO BOTH ENFORCE THE SAME RULE.
+       310-VALIDATE-ASSET-BASIS.
+           MOVE 'YES' TO ASSET-BASIS-VALID-SW
+           IF DEPR-METHOD-UNITS-OF-PROD
+               IF EST-TOTAL-UNITS-IN = ZERO
+                   MOVE 'ESTIMATED TOTAL UNITS IS ZERO' TO
+                        REJECT-REASON-OUT
+                   MOVE 'NO' TO ASSET-BASIS-VALID-SW
+               END-IF
+           ELSE
+               IF USEFUL-LIFE-IN = ZERO
+                   MOVE 'USEFUL LIFE IS ZERO' TO REJECT-REASON-OUT
+                   MOVE 'NO' TO ASSET-BASIS-VALID-SW
+               END-IF
+           END-IF.
+
+      *    A DISPOSAL RECORD IS EXCLUDED FROM DEPRECIATION AND JUST
+      *    REPORTS THE GAIN OR LOSS ON THE SALE OR SCRAPPING OF THE
+      *    ASSET AGAINST ITS NET BOOK VALUE TO DATE.
+       340-PROCESS-DISPOSAL.
+           COMPUTE NET-BOOK-VALUE-WS = PRICE-IN - ACCUM-DEPR-IN
+           COMPUTE GAIN-LOSS-WS =
+                   DISPOSAL-PROCEEDS-IN - NET-BOOK-VALUE-WS
+           MOVE NAME-IN      TO GL-NAME-OUT
+           MOVE GAIN-LOSS-WS TO GAIN-LOSS-OUT
+           WRITE PRINT-A-SINGLE-LINE FROM DISPOSAL-GAIN-LOSS-LINE
+               AFTER 1 LINE
+
+      *    MARKS THE ASSET AS ALREADY DISPOSED SO A FUTURE RUN DOESN'T
+      *    RE-DISPATCH IT HERE AND PRINT THE SAME GAIN/LOSS LINE AGAIN.
+           MOVE 'X' TO TRANS-TYPE-IN
+           REWRITE CPYIN.
+
+      *    A REVALUATION/IMPAIRMENT RECORD REPLACES THE ASSET'S COST
+      *    AND SALVAGE BASIS WITH THE ADJUSTED FIGURES, THEN RUNS THE
+      *    ASSET THROUGH THE SAME DEPRECIATION PROCESSING AS ANY OTHER
+      *    VALID ASSET SO ITS REMAINING SCHEDULE IS RECALCULATED FROM
+      *    THE NEW BASIS. THE ORIGINAL AND ADJUSTED VALUES ARE PRINTED
+      *    ON AN AUDIT LINE BEFORE THE BASIS IS OVERWRITTEN.
+       345-PROCESS-ADJUSTMENT.
+           PERFORM 310-VALIDATE-ASSET-BASIS
+           IF ASSET-BASIS-VALID-SW NOT = 'YES'
+               PERFORM 270-WRITE-REJECT
+           ELSE
+               IF ADJUSTED-SALVAGE-IN > ADJUSTED-PRICE-IN
+                   MOVE 'SALVAGE EXCEEDS PRICE' TO REJECT-REASON-OUT
+                   PERFORM 270-WRITE-REJECT
+               ELSE
+                   MOVE PRICE-IN   TO ORIGINAL-PRICE-WS
+                   MOVE SALVAGE-IN TO ORIGINAL-SALVAGE-WS
+                   PERFORM 346-WRITE-ADJUSTMENT-AUDIT-LINE
+                   MOVE ADJUSTED-PRICE-IN   TO PRICE-IN
+                   MOVE ADJUSTED-SALVAGE-IN TO SALVAGE-IN
+                   PERFORM 320-PROCESS-VALID-ASSET
+
+      *            MARKS THE ASSET AS ALREADY ADJUSTED SO A FUTURE RUN
+      *            DOESN'T RE-DISPATCH IT HERE, REPRINT THE SAME AUDIT
+      *            LINE, AND REAPPLY THE SAME ADJUSTED FIGURES AGAIN.
+                   MOVE 'Z' TO TRANS-TYPE-IN
+                   REWRITE CPYIN
+               END-IF
+           END-IF.
+
+       346-WRITE-ADJUSTMENT-AUDIT-LINE.
+           MOVE NAME-IN             TO ADJ-NAME-OUT
+           MOVE ORIGINAL-PRICE-WS   TO ADJ-ORIG-PRICE-OUT
+           MOVE ORIGINAL-SALVAGE-WS TO ADJ-ORIG-SALVAGE-OUT
+           MOVE ADJUSTED-PRICE-IN   TO ADJ-NEW-PRICE-OUT
+           MOVE ADJUSTED-SALVAGE-IN TO ADJ-NEW-SALVAGE-OUT
+           WRITE PRINT-A-SINGLE-LINE FROM ADJUSTMENT-AUDIT-LINE
+               AFTER 1 LINE.
+
+       270-WRITE-REJECT.
+           ADD  1        TO RECORDS-REJECTED-WS
+           MOVE NAME-IN TO REJECT-NAME-OUT
+           WRITE PRINT-REJECT-LINE FROM REJECT-RECORD-LINE
+               AFTER 1 LINE.
+
+       280-WRITE-CHECKPOINT.
+           MOVE RECORDS-READ-WS      TO CKPT-COUNT-OUT
+           MOVE RECORDS-REJECTED-WS  TO CKPT-REJECTED-OUT
+           MOVE TOTAL-COST-WS        TO CKPT-TOTAL-COST-OUT
+           MOVE TOTAL-DEPR-WS        TO CKPT-TOTAL-DEPR-OUT
+           MOVE CATEGORY-SUBTOTAL-WS TO CKPT-CATEGORY-SUBTOTAL-OUT
+           MOVE FIRST-RECORD-SW      TO CKPT-FIRST-RECORD-OUT
+           MOVE PREV-CATEGORY-WS     TO CKPT-PREV-CATEGORY-OUT
+           MOVE NAME-IN              TO CKPT-NAME-OUT
+           WRITE CHECKPOINT-RECORD-LINE FROM CHECKPOINT-OUT-WS
+               AFTER 1 LINE.
+
+       320-PROCESS-VALID-ASSET.
+           IF FIRST-RECORD-SW NOT = 'YES'
+               AND ASSET-CATEGORY-IN NOT = PREV-CATEGORY-WS
+               PERFORM 350-CATEGORY-SUBTOTAL
+           END-IF
+           MOVE 'NO'             TO FIRST-RECORD-SW
+           MOVE ASSET-CATEGORY-IN TO PREV-CATEGORY-WS
+
+           CALL "DEPRESUB" USING CPYIN, WORKING-VARIABLES.
+
+      *    PERSISTS THE UPDATED ACCUM-DEPR-IN/YEARS-IN-SERVICE-IN (AND,
+      *    FOR AN ADJUSTMENT, THE NEW PRICE-IN/SALVAGE-IN) BACK TO
+      *    ASSDATA.DAT SO NEXT RUN'S DEPRECIATION BUILDS ON THIS YEAR'S
+      *    FIGURES INSTEAD OF RECOMPUTING FROM THE SAME STALE VALUES.
+           REWRITE CPYIN
+
+           ADD  YEARLY-DEPR-WS  TO CATEGORY-SUBTOTAL-WS
+           ADD  PRICE-IN        TO TOTAL-COST-WS
+
+           MOVE YEARLY-DEPR-WS TO YEARLY-DEPR-OUT
+           MOVE ASSET-ID-IN    TO ASSET-ID-OUT
+           MOVE NAME-IN        TO NAME-OUT
+           MOVE PRICE-IN       TO PRICE-OUT
+           MOVE SALVAGE-IN     TO SALVAGE-OUT
+           MOVE USEFUL-LIFE-IN TO USEFUL-LIFE-OUT
+           MOVE ACCUM-DEPR-IN  TO ACCUM-DEPR-OUT
+
+
+           MOVE  CPYOUT TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE
+
+           MOVE ASSET-ID-IN    TO CSV-ASSET-ID-WS
+           MOVE PRICE-IN       TO CSV-PRICE-WS
+           MOVE SALVAGE-IN     TO CSV-SALVAGE-WS
+           MOVE USEFUL-LIFE-IN TO CSV-LIFE-WS
+           MOVE YEARLY-DEPR-WS TO CSV-YEARLY-WS
+           MOVE SPACES         TO CSV-LINE-WS
+           STRING FUNCTION TRIM(CSV-ASSET-ID-WS) DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  FUNCTION TRIM(NAME-IN)      DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-PRICE-WS)   DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-SALVAGE-WS) DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-LIFE-WS)    DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-YEARLY-WS)  DELIMITED BY SIZE
+               INTO CSV-LINE-WS
+           END-STRING
+           WRITE PRINT-CSV-LINE FROM CSV-LINE-WS AFTER 1 LINE.
+
+
+       350-CATEGORY-SUBTOTAL.
+           MOVE PREV-CATEGORY-WS     TO CATEGORY-NAME-OUT
+           MOVE CATEGORY-SUBTOTAL-WS TO CATEGORY-SUBTOTAL-OUT
+           WRITE PRINT-A-SINGLE-LINE FROM CATEGORY-SUBTOTAL-LINE
+               AFTER 2 LINES
+           MOVE ZERO TO CATEGORY-SUBTOTAL-WS.
+
+
+
+       500-HEADER.
+           MOVE REPORT-HEADER-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE
+
+           MOVE COLUMN-HEADER-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE  AFTER 2 LINES
+
+           MOVE SPACES TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE.
+
+       900-CLOSE.
+           IF FIRST-RECORD-SW NOT = 'YES'
+               PERFORM 350-CATEGORY-SUBTOTAL
+           END-IF
+           MOVE  TOTAL-DEPR-WS  TO TOTAL-DEPR-OUT
+           WRITE PRINT-A-SINGLE-LINE FROM ASSET-TOTAL-LINE AFTER PAGE
+
+           MOVE RECORDS-READ-WS     TO RECORDS-READ-OUT
+           MOVE RECORDS-REJECTED-WS TO RECORDS-REJECTED-OUT
+           WRITE PRINT-A-SINGLE-LINE FROM CONTROL-TOTAL-LINE-1
+               AFTER 2 LINES
+
+           MOVE TOTAL-COST-WS TO TOTAL-COST-OUT
+           WRITE PRINT-A-SINGLE-LINE FROM CONTROL-TOTAL-LINE-2
+               AFTER 1 LINE
+
+           CLOSE     ASSET-INPUT-FILE      ASSET-OUTPUT-FILE
+                     ASSET-CSV-OUTPUT-FILE ASSET-REJECTS-FILE
+                     CHECKPOINT-FILE
+
+      *    THE RUN COMPLETED NORMALLY, SO ASSETCKP.DAT HAS SERVED ITS
+      *    PURPOSE - RE-CREATE IT EMPTY SO THE NEXT RUN DOESN'T SKIP
+      *    LEADING RECORDS THAT WERE ALREADY FULLY PROCESSED HERE.
+      *    ONLY AN ABENDED JOB SHOULD EVER LEAVE IT POPULATED.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE       CHECKPOINT-FILE
+
+           MOVE 'CLOSE' TO RUN-PHASE-OUT-WS
+           MOVE RECORDS-READ-WS TO RECORDS-PROCESSED-OUT-WS
+           CALL "RUNLOG" USING RUNLOG-REQUEST-WS
+
+           MOVE RECORDS-READ-WS     TO RECORDS-READ-OUT-LS
+           MOVE RECORDS-REJECTED-WS TO RECORDS-REJECTED-OUT-LS.
