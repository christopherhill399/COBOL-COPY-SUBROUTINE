@@ -0,0 +1,16 @@
+       01  CPYOUT.
+           05  FILLER           PIC X(2)         VALUE SPACES.
+           05  ASSET-ID-OUT     PIC Z(5)9.
+           05  FILLER           PIC X(2)         VALUE SPACES.
+           05  NAME-OUT         PIC X(10).
+           05  FILLER           PIC X(4)         VALUE SPACES.
+           05  PRICE-OUT        PIC $$$,$$9.99.
+           05  FILLER           PIC X(4)         VALUE SPACES.
+           05  SALVAGE-OUT      PIC $$$,$$9.99.
+           05  FILLER           PIC X(4)         VALUE SPACES.
+           05  USEFUL-LIFE-OUT  PIC Z9.
+           05  FILLER           PIC X(6)         VALUE SPACES.
+           05  YEARLY-DEPR-OUT  PIC $$,$$9.99.
+           05  FILLER           PIC X(3)         VALUE SPACES.
+           05  ACCUM-DEPR-OUT   PIC $$$,$$9.99.
+           05  FILLER           PIC X(2)         VALUE SPACES.
