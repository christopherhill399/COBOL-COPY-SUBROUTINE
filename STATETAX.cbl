@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATETAX.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT STATE-RATE-FILE ASSIGN TO 'STATERATE.DAT'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS STATE-FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATE-RATE-FILE RECORDING MODE IS F.
+       01  STATE-RATE-RECORD.
+           05  SR-YEAR-IN           PIC 9(4).
+           05  SR-STATE-IN          PIC XX.
+           05  SR-RATE-IN           PIC 9V9999.
+
+       WORKING-STORAGE SECTION.
+
+      *    FALLBACK RATE USED ONLY WHEN STATERATE.DAT IS MISSING OR HAS
+      *    NO ENTRY FOR THE REQUESTED STATE AND TAX YEAR, SO A MISSING
+      *    RATES FILE DOESN'T STOP PAYROLL COLD.
+       01  DEFAULT-STATE-RATE-WS      PIC 9V9999 VALUE 0.0500.
+
+       01  STATE-RATE-TABLE-WS.
+           05  STATE-RATE-ENTRY-WS OCCURS 60 TIMES.
+               10  SR-YEAR-TBL       PIC 9(4).
+               10  SR-STATE-TBL      PIC XX.
+               10  SR-RATE-TBL       PIC 9V9999.
+
+       01  STATE-TABLE-CONTROL-WS.
+           05  STATE-TABLE-COUNT-WS   PIC 9(4)  VALUE ZERO.
+           05  STATE-TABLE-LOADED-SW  PIC X(3)  VALUE 'NO'.
+           05  EOF-STATE-RATE-WS      PIC X(3)  VALUE 'NO'.
+           05  RATE-FOUND-SW          PIC X(3)  VALUE 'NO'.
+           05  TBL-IDX-WS             PIC 9(4)  VALUE ZERO.
+
+       01  STATE-TAX-RATE-WS          PIC 9V9999 VALUE ZERO.
+
+       01  STATE-FILE-STATUS-WS       PIC XX     VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       01  STATE-TAX-REQUEST-LS.
+           05  STATE-CODE-IN-LS      PIC XX.
+           05  GROSS-IN-LS           PIC 9(7)V99.
+           05  TAX-YEAR-IN-LS        PIC 9(4).
+
+       01  STATE-TAX-RESULT-LS.
+           05  STATE-TAX-CAL-OUT-LS  PIC 9(6)V99.
+
+       PROCEDURE DIVISION USING STATE-TAX-REQUEST-LS,
+           STATE-TAX-RESULT-LS.
+
+       325-STATE-TAX.
+           IF STATE-TABLE-LOADED-SW NOT = 'YES'
+               PERFORM 100-LOAD-STATE-RATE-TABLE
+           END-IF
+
+           PERFORM 200-LOOKUP-STATE-RATE
+
+           COMPUTE STATE-TAX-CAL-OUT-LS ROUNDED =
+                   GROSS-IN-LS * STATE-TAX-RATE-WS.
+
+           EXIT PROGRAM.
+
+      *    THE RATES TABLE IS LOADED ONCE PER RUN AND KEPT IN
+      *    WORKING-STORAGE, WHICH PERSISTS BETWEEN CALLS TO THIS
+      *    SUBPROGRAM FOR THE LIFE OF THE RUN UNIT. IF STATERATE.DAT
+      *    DOESN'T EXIST (STATUS 35) THE TABLE IS LEFT EMPTY, SO
+      *    200-LOOKUP-STATE-RATE NEVER FINDS A ROW AND EVERY CALLER
+      *    FALLS BACK TO DEFAULT-STATE-RATE-WS.
+       100-LOAD-STATE-RATE-TABLE.
+           MOVE ZERO TO STATE-TABLE-COUNT-WS
+           MOVE 'NO' TO EOF-STATE-RATE-WS
+           OPEN INPUT STATE-RATE-FILE
+           IF STATE-FILE-STATUS-WS = '35'
+               MOVE 'YES' TO STATE-TABLE-LOADED-SW
+           ELSE
+               PERFORM 110-READ-STATE-RATE-RECORD
+               PERFORM 120-STORE-STATE-RATE-RECORD
+                   UNTIL EOF-STATE-RATE-WS = 'YES'
+                      OR STATE-TABLE-COUNT-WS = 60
+               CLOSE STATE-RATE-FILE
+               MOVE 'YES' TO STATE-TABLE-LOADED-SW
+           END-IF.
+
+       110-READ-STATE-RATE-RECORD.
+           READ STATE-RATE-FILE
+               AT END MOVE 'YES' TO EOF-STATE-RATE-WS
+           END-READ.
+
+       120-STORE-STATE-RATE-RECORD.
+           ADD 1 TO STATE-TABLE-COUNT-WS
+           MOVE SR-YEAR-IN  TO SR-YEAR-TBL  (STATE-TABLE-COUNT-WS)
+           MOVE SR-STATE-IN TO SR-STATE-TBL (STATE-TABLE-COUNT-WS)
+           MOVE SR-RATE-IN  TO SR-RATE-TBL  (STATE-TABLE-COUNT-WS)
+           PERFORM 110-READ-STATE-RATE-RECORD.
+
+       200-LOOKUP-STATE-RATE.
+           MOVE 'NO'                 TO RATE-FOUND-SW
+           MOVE DEFAULT-STATE-RATE-WS TO STATE-TAX-RATE-WS
+           PERFORM 210-SEARCH-STATE-RATE-TABLE
+               VARYING TBL-IDX-WS FROM 1 BY 1
+               UNTIL TBL-IDX-WS > STATE-TABLE-COUNT-WS
+                  OR RATE-FOUND-SW = 'YES'.
+
+       210-SEARCH-STATE-RATE-TABLE.
+           IF SR-YEAR-TBL (TBL-IDX-WS) = TAX-YEAR-IN-LS
+              AND SR-STATE-TBL (TBL-IDX-WS) = STATE-CODE-IN-LS
+               MOVE SR-RATE-TBL (TBL-IDX-WS) TO STATE-TAX-RATE-WS
+               MOVE 'YES' TO RATE-FOUND-SW
+           END-IF.
