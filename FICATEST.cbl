@@ -1,32 +1,190 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FICATEST.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT FICA-RATE-FILE ASSIGN TO 'FICARATE.DAT'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FICA-FILE-STATUS-WS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FICA-RATE-FILE RECORDING MODE IS F.
+       01  FICA-RATE-RECORD.
+           05  FR-YEAR-IN           PIC 9(4).
+           05  FR-WAGE-BASE-IN      PIC 9(6).
+           05  FR-RATE-IN           PIC 9V9999.
+
        WORKING-STORAGE SECTION.
 
-       01  GROSS-WS              PIC 9(7)V99 VALUE ZERO.
-       01  FICA-MAX              PIC 999999  VALUE 132900.
-       01  FICA-RATE             PIC 9V9999  VALUE 0.0765.
-       01  FICA-CAL-WS           PIC 9(6)V99 VALUE ZERO.
+      *    FALLBACK WAGE BASE/RATE USED ONLY WHEN FICARATE.DAT IS
+      *    MISSING OR HAS NO ENTRY FOR THE REQUESTED TAX YEAR, SO A
+      *    MISSING RATES FILE DOESN'T STOP PAYROLL COLD.
+       01  DEFAULT-WAGE-BASE-WS      PIC 9(6)   VALUE 132900.
+       01  DEFAULT-RATE-WS           PIC 9V9999 VALUE 0.0765.
+
+       01  FICA-RATE-TABLE-WS.
+           05  FICA-RATE-ENTRY-WS OCCURS 20 TIMES.
+               10  FR-YEAR-TBL       PIC 9(4).
+               10  FR-WAGE-BASE-TBL  PIC 9(6).
+               10  FR-RATE-TBL       PIC 9V9999.
+
+       01  FICA-TABLE-CONTROL-WS.
+           05  FICA-TABLE-COUNT-WS   PIC 9(4)  VALUE ZERO.
+           05  FICA-TABLE-LOADED-SW  PIC X(3)  VALUE 'NO'.
+           05  EOF-FICA-RATE-WS      PIC X(3)  VALUE 'NO'.
+           05  RATE-FOUND-SW         PIC X(3)  VALUE 'NO'.
+           05  TBL-IDX-WS            PIC 9(4)  VALUE ZERO.
+
+       01  FICA-WAGE-BASE-WS         PIC 9(6)   VALUE ZERO.
+       01  FICA-RATE-WS              PIC 9V9999 VALUE ZERO.
+       01  GROSS-CAPPED-WS           PIC 9(7)V99 VALUE ZERO.
+
+      *    THE MEDICARE RATE AND SURTAX ARE SET BY STATUTE, NOT BY AN
+      *    ANNUAL WAGE-BASE ADJUSTMENT, SO THEY STAY AS CONSTANTS HERE
+      *    RATHER THAN IN THE YEAR-KEYED FICARATE.DAT TABLE.
+       01  MEDICARE-RATE-WS            PIC 9V9999 VALUE 0.0145.
+       01  MEDICARE-SURTAX-RATE-WS     PIC 9V9999 VALUE 0.0090.
+       01  MEDICARE-SURTAX-THRESHOLD-WS PIC 9(7)   VALUE 200000.
+       01  MEDICARE-EXCESS-WS          PIC 9(7)V99 VALUE ZERO.
+
+       01  FICA-FILE-STATUS-WS        PIC XX      VALUE SPACES.
 
 
        LINKAGE SECTION.
 
-       01  GROSS-LS              PIC 9(7)V99.
-       01  FICA-MAX-LS           PIC 999999.
-       01  FICA-RATE-LS          PIC 9V9999.
-      *01  FICA-CAL-LS           PIC 9(6)V99.
+       01  FICA-REQUEST-LS.
+           05  GROSS-IN-LS           PIC 9(7)V99.
+           05  TAX-YEAR-IN-LS        PIC 9(4).
+           05  SELF-EMPLOYED-IND-LS  PIC X.
+               88  SELF-EMPLOYED-LS      VALUE 'Y'.
+
+       01  FICA-RESULT-LS.
+           05  FICA-CAL-OUT-LS       PIC 9(6)V99.
+           05  MEDICARE-CAL-OUT-LS   PIC 9(6)V99.
+           05  EMPLOYER-FICA-OUT-LS      PIC 9(6)V99.
+           05  EMPLOYER-MEDICARE-OUT-LS  PIC 9(6)V99.
+           05  WAGE-BASE-CAPPED-IND-OUT-LS PIC X.
+               88  WAGE-BASE-CAPPED-OUT-LS  VALUE 'Y'.
 
-       PROCEDURE DIVISION USING GROSS-LS, FICA-MAX-LS, FICA-RATE-LS,
-       FICA-CAL-WS.
+       PROCEDURE DIVISION USING FICA-REQUEST-LS, FICA-RESULT-LS.
        315-FICA-TEST.
-           IF GROSS-LS > FICA-MAX-LS
-              MOVE FICA-MAX-LS TO GROSS-LS
+           IF FICA-TABLE-LOADED-SW NOT = 'YES'
+               PERFORM 100-LOAD-FICA-RATE-TABLE
+           END-IF
+
+           PERFORM 200-LOOKUP-RATE-FOR-YEAR
+
+           IF GROSS-IN-LS > FICA-WAGE-BASE-WS
+               MOVE FICA-WAGE-BASE-WS TO GROSS-CAPPED-WS
+               MOVE 'Y' TO WAGE-BASE-CAPPED-IND-OUT-LS
+           ELSE
+               MOVE GROSS-IN-LS TO GROSS-CAPPED-WS
+               MOVE 'N' TO WAGE-BASE-CAPPED-IND-OUT-LS
            END-IF
 
-           COMPUTE FICA-CAL-WS = GROSS-LS * FICA-RATE-LS.
+           COMPUTE FICA-CAL-OUT-LS ROUNDED =
+                   GROSS-CAPPED-WS * FICA-RATE-WS
 
+      *    SELF-EMPLOYMENT TAX IS THE COMBINED EMPLOYEE-PLUS-EMPLOYER
+      *    SOCIAL SECURITY RATE, SINCE A 1099 CONTRACTOR HAS NO
+      *    SEPARATE EMPLOYER SIDE TO MATCH IT.
+           IF SELF-EMPLOYED-LS
+               COMPUTE FICA-CAL-OUT-LS ROUNDED = FICA-CAL-OUT-LS * 2
+           END-IF
 
+           PERFORM 230-CALCULATE-MEDICARE
+           PERFORM 240-CALCULATE-EMPLOYER-MATCH.
 
            EXIT PROGRAM.
 
+      *    MEDICARE HAS NO WAGE-BASE CAP, PLUS A 0.9% SURTAX ON WAGES
+      *    OVER THE STATUTORY THRESHOLD. THE BASE RATE DOUBLES FOR
+      *    SELF-EMPLOYMENT THE SAME WAY THE SOCIAL SECURITY RATE DOES;
+      *    THE ADDITIONAL MEDICARE SURTAX IS ALWAYS AN EMPLOYEE-ONLY
+      *    AMOUNT AND IS NEVER DOUBLED.
+       230-CALCULATE-MEDICARE.
+           COMPUTE MEDICARE-CAL-OUT-LS ROUNDED =
+                   GROSS-IN-LS * MEDICARE-RATE-WS
+
+           IF SELF-EMPLOYED-LS
+               COMPUTE MEDICARE-CAL-OUT-LS ROUNDED =
+                       MEDICARE-CAL-OUT-LS * 2
+           END-IF
+
+           IF GROSS-IN-LS > MEDICARE-SURTAX-THRESHOLD-WS
+               COMPUTE MEDICARE-EXCESS-WS =
+                       GROSS-IN-LS - MEDICARE-SURTAX-THRESHOLD-WS
+               COMPUTE MEDICARE-CAL-OUT-LS ROUNDED =
+                       MEDICARE-CAL-OUT-LS +
+                       (MEDICARE-EXCESS-WS * MEDICARE-SURTAX-RATE-WS)
+           END-IF.
+
+      *    THE EMPLOYER MATCHES THE EMPLOYEE'S SOCIAL SECURITY AND
+      *    MEDICARE WITHHOLDING AT THE SAME RATES AND WAGE BASE, BUT
+      *    NEVER PAYS THE EMPLOYEE-ONLY ADDITIONAL MEDICARE SURTAX. A
+      *    SELF-EMPLOYED WORKER HAS NO EMPLOYER TO MATCH IT - THE
+      *    COMBINED RATE IS ALREADY FOLDED INTO FICA-CAL-OUT-LS AND
+      *    MEDICARE-CAL-OUT-LS ABOVE.
+       240-CALCULATE-EMPLOYER-MATCH.
+           IF SELF-EMPLOYED-LS
+               MOVE ZERO TO EMPLOYER-FICA-OUT-LS
+               MOVE ZERO TO EMPLOYER-MEDICARE-OUT-LS
+           ELSE
+               COMPUTE EMPLOYER-FICA-OUT-LS ROUNDED =
+                       GROSS-CAPPED-WS * FICA-RATE-WS
+               COMPUTE EMPLOYER-MEDICARE-OUT-LS ROUNDED =
+                       GROSS-IN-LS * MEDICARE-RATE-WS
+           END-IF.
+
+      *    THE RATES TABLE IS LOADED ONCE PER RUN AND KEPT IN
+      *    WORKING-STORAGE, WHICH PERSISTS BETWEEN CALLS TO THIS
+      *    SUBPROGRAM FOR THE LIFE OF THE RUN UNIT. IF FICARATE.DAT
+      *    DOESN'T EXIST (STATUS 35) THE TABLE IS LEFT EMPTY, SO
+      *    200-LOOKUP-RATE-FOR-YEAR NEVER FINDS A ROW AND EVERY CALLER
+      *    FALLS BACK TO DEFAULT-WAGE-BASE-WS/DEFAULT-RATE-WS.
+       100-LOAD-FICA-RATE-TABLE.
+           MOVE ZERO TO FICA-TABLE-COUNT-WS
+           MOVE 'NO' TO EOF-FICA-RATE-WS
+           OPEN INPUT FICA-RATE-FILE
+           IF FICA-FILE-STATUS-WS = '35'
+               MOVE 'YES' TO FICA-TABLE-LOADED-SW
+           ELSE
+               PERFORM 110-READ-FICA-RATE-RECORD
+               PERFORM 120-STORE-FICA-RATE-RECORD
+                   UNTIL EOF-FICA-RATE-WS = 'YES'
+                      OR FICA-TABLE-COUNT-WS = 20
+               CLOSE FICA-RATE-FILE
+               MOVE 'YES' TO FICA-TABLE-LOADED-SW
+           END-IF.
+
+       110-READ-FICA-RATE-RECORD.
+           READ FICA-RATE-FILE
+               AT END MOVE 'YES' TO EOF-FICA-RATE-WS
+           END-READ.
+
+       120-STORE-FICA-RATE-RECORD.
+           ADD 1 TO FICA-TABLE-COUNT-WS
+           MOVE FR-YEAR-IN      TO FR-YEAR-TBL (FICA-TABLE-COUNT-WS)
+           MOVE FR-WAGE-BASE-IN TO
+                FR-WAGE-BASE-TBL (FICA-TABLE-COUNT-WS)
+           MOVE FR-RATE-IN      TO FR-RATE-TBL (FICA-TABLE-COUNT-WS)
+           PERFORM 110-READ-FICA-RATE-RECORD.
+
+       200-LOOKUP-RATE-FOR-YEAR.
+           MOVE 'NO'                TO RATE-FOUND-SW
+           MOVE DEFAULT-WAGE-BASE-WS TO FICA-WAGE-BASE-WS
+           MOVE DEFAULT-RATE-WS      TO FICA-RATE-WS
+           PERFORM 210-SEARCH-RATE-TABLE
+               VARYING TBL-IDX-WS FROM 1 BY 1
+               UNTIL TBL-IDX-WS > FICA-TABLE-COUNT-WS
+                  OR RATE-FOUND-SW = 'YES'.
+
+       210-SEARCH-RATE-TABLE.
+           IF FR-YEAR-TBL (TBL-IDX-WS) = TAX-YEAR-IN-LS
+               MOVE FR-WAGE-BASE-TBL (TBL-IDX-WS) TO FICA-WAGE-BASE-WS
+               MOVE FR-RATE-TBL (TBL-IDX-WS)      TO FICA-RATE-WS
+               MOVE 'YES' TO RATE-FOUND-SW
+           END-IF.
