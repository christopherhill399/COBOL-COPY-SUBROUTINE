@@ -0,0 +1,30 @@
+       01  CPYIN.
+           05  ASSET-ID-IN      PIC 9(6).
+           05  NAME-IN          PIC X(10).
+           05  PRICE-IN         PIC S9(5)V99.
+           05  SALVAGE-IN       PIC S9(5)V99.
+           05  USEFUL-LIFE-IN   PIC 99.
+           05  ACCUM-DEPR-IN    PIC S9(6)V99.
+           05  DEPR-METHOD-IN   PIC X.
+               88  DEPR-METHOD-STRAIGHT-LINE   VALUE 'S'.
+               88  DEPR-METHOD-DOUBLE-DECLINE  VALUE 'D'.
+               88  DEPR-METHOD-SUM-OF-YEARS    VALUE 'Y'.
+               88  DEPR-METHOD-UNITS-OF-PROD   VALUE 'U'.
+           05  YEARS-IN-SERVICE-IN PIC 99.
+           05  ACQUISITION-DATE-IN  PIC 9(8).
+           05  ACQ-DATE-BREAKDOWN-IN REDEFINES ACQUISITION-DATE-IN.
+               10  ACQ-YEAR-IN      PIC 9(4).
+               10  ACQ-MONTH-IN     PIC 99.
+               10  ACQ-DAY-IN       PIC 99.
+           05  ASSET-CATEGORY-IN    PIC X(15).
+           05  TRANS-TYPE-IN        PIC X.
+               88  TRANS-TYPE-ASSET       VALUE 'A' SPACE.
+               88  TRANS-TYPE-DISPOSAL    VALUE 'D'.
+               88  TRANS-TYPE-ADJUSTMENT  VALUE 'J'.
+               88  TRANS-TYPE-DISPOSED    VALUE 'X'.
+               88  TRANS-TYPE-ADJUSTED    VALUE 'Z'.
+           05  DISPOSAL-PROCEEDS-IN PIC S9(6)V99.
+           05  EST-TOTAL-UNITS-IN    PIC 9(7).
+           05  UNITS-THIS-PERIOD-IN  PIC 9(7).
+           05  ADJUSTED-PRICE-IN     PIC S9(5)V99.
+           05  ADJUSTED-SALVAGE-IN   PIC S9(5)V99.
