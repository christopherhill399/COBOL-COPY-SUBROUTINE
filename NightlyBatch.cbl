@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   NIGHTRUN.
+       AUTHOR.    CHRISTOPHER HILL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT SUMMARY-OUTPUT-FILE ASSIGN TO 'NIGHTRUN.DOC'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUMMARY-OUTPUT-FILE RECORDING MODE IS F.
+       01  PRINT-SUMMARY-LINE          PICTURE X(132).
+
+       WORKING-STORAGE SECTION.
+       01  HOLD-DATE-WS.
+           05 YEAR-WS      PIC 9999.
+           05 MONTH-WS     PIC 99.
+           05 DAY-WS       PIC 99.
+           05 HOURS-WS     PIC 99.
+           05 MINUTES-WS   PIC 99.
+           05 SECONDS-WS   PIC 99.
+
+       01  RUN-DATE-OUT-WS.
+           05 MONTH-OUT    PIC 99.
+           05              PIC X      VALUE '/'.
+           05 DAY-OUT      PIC 99.
+           05              PIC X      VALUE '/'.
+           05 YEAR-OUT     PIC 9999.
+           05              PIC X      VALUE SPACE.
+           05 HOURS-OUT    PIC 99.
+           05              PIC X      VALUE ':'.
+           05 MINUTES-OUT  PIC 99.
+           05              PIC X      VALUE ':'.
+           05 SECONDS-OUT  PIC 99.
+           05              PIC X      VALUE SPACE.
+
+       01  START-TIMESTAMP-WS          PICTURE X(20).
+       01  END-TIMESTAMP-WS            PICTURE X(20).
+       01  START-TOTAL-SECONDS-WS      PICTURE S9(8) VALUE ZERO.
+       01  END-TOTAL-SECONDS-WS        PICTURE S9(8) VALUE ZERO.
+       01  ELAPSED-SECONDS-WS          PICTURE S9(6) VALUE ZERO.
+
+       01  DEPR-SUMMARY-WS.
+           05  DEPR-RECORDS-READ-WS      PICTURE 9(6) VALUE ZERO.
+           05  DEPR-RECORDS-REJECTED-WS  PICTURE 9(6) VALUE ZERO.
+      *    ZERO MEANS DEPRBATCH USES TODAY'S DATE, AS THE NIGHTLY
+      *    BATCH WINDOW ALWAYS SHOULD.
+           05  DEPR-AUDIT-YEAR-OVERRIDE-WS PICTURE 9(4) VALUE ZERO.
+
+       01  PROB3-SUMMARY-WS.
+           05  PROB3-RECORDS-READ-WS     PICTURE 9(6) VALUE ZERO.
+           05  PROB3-RECORDS-REJECTED-WS PICTURE 9(6) VALUE ZERO.
+
+       01  SUMMARY-HEADER-LINE.
+           05  FILLER               PICTURE X     VALUE SPACE.
+           05                       PICTURE X(40) VALUE
+                 'NIGHTLY BATCH WINDOW COMPLETION SUMMARY'.
+           05  FILLER               PICTURE X(91) VALUE SPACES.
+
+       01  SUMMARY-TIME-LINE.
+           05  FILLER               PICTURE X     VALUE SPACE.
+           05                       PICTURE X(13) VALUE 'STARTED AT: '.
+           05  ST-TIME-OUT          PICTURE X(20).
+           05  FILLER               PICTURE X(4)  VALUE SPACES.
+           05                       PICTURE X(13) VALUE 'ENDED AT:   '.
+           05  END-TIME-OUT         PICTURE X(20).
+           05  FILLER               PICTURE X(4)  VALUE SPACES.
+           05                       PICTURE X(9)  VALUE 'ELAPSED: '.
+           05  ELAPSED-OUT          PICTURE ZZZ,ZZ9.
+           05                       PICTURE X(4)  VALUE ' SEC'.
+           05  FILLER               PICTURE X(41) VALUE SPACES.
+
+       01  SUMMARY-DEPR-LINE.
+           05  FILLER               PICTURE X     VALUE SPACE.
+           05                       PICTURE X(26) VALUE
+                 'DEPRMAIN - RECORDS READ: '.
+           05  DL-RECORDS-READ-OUT  PICTURE ZZZ,ZZ9.
+           05  FILLER               PICTURE X(4)  VALUE SPACES.
+           05                       PICTURE X(11) VALUE 'REJECTED: '.
+           05  DL-RECORDS-REJ-OUT   PICTURE ZZZ,ZZ9.
+           05  FILLER               PICTURE X(79) VALUE SPACES.
+
+       01  SUMMARY-PROB3-LINE.
+           05  FILLER               PICTURE X     VALUE SPACE.
+           05                       PICTURE X(23) VALUE
+                 'PROB3 - RECORDS READ: '.
+           05  PL-RECORDS-READ-OUT  PICTURE ZZZ,ZZ9.
+           05  FILLER               PICTURE X(4)  VALUE SPACES.
+           05                       PICTURE X(11) VALUE 'REJECTED: '.
+           05  PL-RECORDS-REJ-OUT   PICTURE ZZZ,ZZ9.
+           05  FILLER               PICTURE X(81) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       100-MAINLINE.
+           PERFORM 200-OPEN
+           PERFORM 300-RUN-BATCH-PROGRAMS
+           PERFORM 500-PRINT-SUMMARY
+           PERFORM 900-CLOSE
+           STOP RUN.
+
+       200-OPEN.
+           OPEN OUTPUT SUMMARY-OUTPUT-FILE
+           CALL "HOLDDATE" USING HOLD-DATE-WS, RUN-DATE-OUT-WS
+           MOVE RUN-DATE-OUT-WS TO START-TIMESTAMP-WS
+           COMPUTE START-TOTAL-SECONDS-WS =
+                   HOURS-WS * 3600 + MINUTES-WS * 60 + SECONDS-WS.
+
+       300-RUN-BATCH-PROGRAMS.
+           CALL "DEPRBATCH"  USING DEPR-SUMMARY-WS
+           CALL "PROB3BATCH" USING PROB3-SUMMARY-WS
+
+           CALL "HOLDDATE" USING HOLD-DATE-WS, RUN-DATE-OUT-WS
+           MOVE RUN-DATE-OUT-WS TO END-TIMESTAMP-WS
+           COMPUTE END-TOTAL-SECONDS-WS =
+                   HOURS-WS * 3600 + MINUTES-WS * 60 + SECONDS-WS
+           COMPUTE ELAPSED-SECONDS-WS =
+                   END-TOTAL-SECONDS-WS - START-TOTAL-SECONDS-WS.
+
+       500-PRINT-SUMMARY.
+           WRITE PRINT-SUMMARY-LINE FROM SUMMARY-HEADER-LINE
+               AFTER 1 LINE
+
+           MOVE START-TIMESTAMP-WS   TO ST-TIME-OUT
+           MOVE END-TIMESTAMP-WS     TO END-TIME-OUT
+           MOVE ELAPSED-SECONDS-WS   TO ELAPSED-OUT
+           WRITE PRINT-SUMMARY-LINE FROM SUMMARY-TIME-LINE
+               AFTER 2 LINES
+
+           MOVE DEPR-RECORDS-READ-WS     TO DL-RECORDS-READ-OUT
+           MOVE DEPR-RECORDS-REJECTED-WS TO DL-RECORDS-REJ-OUT
+           WRITE PRINT-SUMMARY-LINE FROM SUMMARY-DEPR-LINE
+               AFTER 2 LINES
+
+           MOVE PROB3-RECORDS-READ-WS     TO PL-RECORDS-READ-OUT
+           MOVE PROB3-RECORDS-REJECTED-WS TO PL-RECORDS-REJ-OUT
+           WRITE PRINT-SUMMARY-LINE FROM SUMMARY-PROB3-LINE
+               AFTER 1 LINE.
+
+       900-CLOSE.
+           CLOSE SUMMARY-OUTPUT-FILE.
