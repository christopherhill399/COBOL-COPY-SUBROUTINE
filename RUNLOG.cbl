@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RUNLOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT RUNLOG-FILE ASSIGN TO 'RUNLOG.DAT'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS RL-FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNLOG-FILE RECORDING MODE IS F.
+       01  RUNLOG-RECORD-LINE          PICTURE X(80).
+
+       WORKING-STORAGE SECTION.
+       01  HOLD-DATE-WS.
+           05 YEAR-WS      PIC 9999.
+           05 MONTH-WS     PIC 99.
+           05 DAY-WS       PIC 99.
+           05 HOURS-WS     PIC 99.
+           05 MINUTES-WS   PIC 99.
+           05 SECONDS-WS   PIC 99.
+
+       01  RUN-DATE-OUT-WS.
+           05 MONTH-OUT    PIC 99.
+           05              PIC X      VALUE '/'.
+           05 DAY-OUT      PIC 99.
+           05              PIC X      VALUE '/'.
+           05 YEAR-OUT     PIC 9999.
+           05              PIC X      VALUE SPACE.
+           05 HOURS-OUT    PIC 99.
+           05              PIC X      VALUE ':'.
+           05 MINUTES-OUT  PIC 99.
+           05              PIC X      VALUE ':'.
+           05 SECONDS-OUT  PIC 99.
+           05              PIC X      VALUE SPACE.
+
+       01  RL-FILE-STATUS-WS          PICTURE XX    VALUE SPACES.
+
+       01  RUNLOG-LINE-WS.
+           05  RL-PROGRAM-NAME-OUT     PICTURE X(8).
+           05  FILLER                  PICTURE X     VALUE SPACE.
+           05  RL-RUN-PHASE-OUT        PICTURE X(5).
+           05  FILLER                  PICTURE X     VALUE SPACE.
+           05  RL-TIMESTAMP-OUT        PICTURE X(20).
+           05  FILLER                  PICTURE X     VALUE SPACE.
+           05                          PICTURE X(11) VALUE
+                                           'RECORDS: '.
+           05  RL-RECORDS-OUT          PICTURE ZZZ,ZZ9.
+           05  FILLER                  PICTURE X(24) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  RUNLOG-REQUEST-LS.
+           05  PROGRAM-NAME-IN-LS       PICTURE X(8).
+           05  RUN-PHASE-IN-LS          PICTURE X(5).
+           05  RECORDS-PROCESSED-IN-LS  PICTURE 9(6).
+
+       PROCEDURE DIVISION USING RUNLOG-REQUEST-LS.
+       900-WRITE-RUNLOG-ENTRY.
+           CALL "HOLDDATE" USING HOLD-DATE-WS, RUN-DATE-OUT-WS
+
+           MOVE PROGRAM-NAME-IN-LS      TO RL-PROGRAM-NAME-OUT
+           MOVE RUN-PHASE-IN-LS         TO RL-RUN-PHASE-OUT
+           MOVE RUN-DATE-OUT-WS         TO RL-TIMESTAMP-OUT
+           MOVE RECORDS-PROCESSED-IN-LS TO RL-RECORDS-OUT
+
+      *    RUNLOG.DAT DOESN'T EXIST YET ON THE FIRST CALL IN A FRESH
+      *    ENVIRONMENT, SO A FAILED EXTEND (STATUS 35) MEANS CREATE IT
+      *    EMPTY AND EXTEND AGAIN.
+           OPEN EXTEND RUNLOG-FILE
+           IF RL-FILE-STATUS-WS = '35'
+               OPEN OUTPUT RUNLOG-FILE
+               CLOSE RUNLOG-FILE
+               OPEN EXTEND RUNLOG-FILE
+           END-IF
+           WRITE RUNLOG-RECORD-LINE FROM RUNLOG-LINE-WS
+           CLOSE RUNLOG-FILE.
+
+           EXIT PROGRAM.
