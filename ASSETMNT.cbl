@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   ASSETMNT.
+       AUTHOR.    CHRISTOPHER HILL.
+
+      *    STANDALONE MAINTENANCE UTILITY FOR ASSDATA.DAT. READS A
+      *    SMALL BATCH OF CORRECTION TRANSACTIONS AND POSTS EACH ONE
+      *    AGAINST THE ASSET MASTER BY A RANDOM READ ON ASSET-ID-IN,
+      *    SO A SINGLE ASSET CAN BE CORRECTED WITHOUT REBUILDING
+      *    ASSDATA.DAT IN SEQUENCE ORDER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT ASSET-CORRECTION-FILE ASSIGN TO 'ASSETCOR.DAT'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT ASSET-CORRECTION-LOG-FILE ASSIGN TO 'ASSETCOR.DOC'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    ACCESS IS DYNAMIC - THE SAME FILE StartDepreciation READS
+      *    NEXT-RECORD FOR THE DEPRECIATION RUN, HERE READ AT RANDOM
+      *    BY KEY TO POST ONE CORRECTION AT A TIME.
+            SELECT ASSET-INPUT-FILE ASSIGN TO 'ASSDATA.DAT'
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS ASSET-ID-IN
+            FILE STATUS IS ASSET-FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ASSET-CORRECTION-FILE.
+       01  ASSET-CORRECTION-RECORD.
+           05  CORR-ASSET-ID       PIC 9(6).
+           05  CORR-NAME           PIC X(10).
+           05  CORR-PRICE          PIC S9(5)V99.
+           05  CORR-SALVAGE        PIC S9(5)V99.
+           05  CORR-USEFUL-LIFE    PIC 99.
+           05  CORR-DEPR-METHOD    PIC X.
+           05  CORR-CATEGORY       PIC X(15).
+
+       FD  ASSET-CORRECTION-LOG-FILE RECORDING MODE IS F.
+       01  PRINT-LOG-LINE                PICTURE X(80).
+
+       FD  ASSET-INPUT-FILE.
+       COPY "CPYIN.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WORKING-VARIABLES.
+           05  EOF-CORRECTION-WS       PICTURE X(3)  VALUE 'NO'.
+           05  RECORDS-READ-WS         PICTURE 9(6)  VALUE ZERO.
+           05  RECORDS-APPLIED-WS      PICTURE 9(6)  VALUE ZERO.
+           05  RECORDS-NOT-FOUND-WS    PICTURE 9(6)  VALUE ZERO.
+
+       01  ASSET-FILE-STATUS-WS        PICTURE XX    VALUE SPACES.
+
+       01  RUNLOG-REQUEST-WS.
+           05  PROGRAM-NAME-OUT-WS      PICTURE X(8)  VALUE 'ASSETMNT'.
+           05  RUN-PHASE-OUT-WS         PICTURE X(5).
+           05  RECORDS-PROCESSED-OUT-WS PICTURE 9(6).
+
+       01  APPLIED-LOG-LINE.
+           05  FILLER               PICTURE X       VALUE SPACE.
+           05                       PICTURE X(18)   VALUE
+                                       'CORRECTED ASSET - '.
+           05  LOG-ASSET-ID-OUT     PICTURE Z(5)9.
+           05  FILLER               PICTURE X(3)    VALUE SPACES.
+           05  LOG-NAME-OUT         PICTURE X(10).
+           05  FILLER               PICTURE X(37)   VALUE SPACES.
+
+       01  NOT-FOUND-LOG-LINE.
+           05  FILLER               PICTURE X       VALUE SPACE.
+           05                       PICTURE X(23)   VALUE
+                                       'ASSET NOT FOUND - ID '.
+           05  NF-ASSET-ID-OUT      PICTURE Z(5)9.
+           05  FILLER               PICTURE X(50)   VALUE SPACES.
+
+       01  SUMMARY-LOG-LINE.
+           05  FILLER               PICTURE X       VALUE SPACE.
+           05                       PICTURE X(19)   VALUE
+                                       'TRANSACTIONS READ: '.
+           05  SUM-READ-OUT         PICTURE ZZZ,ZZ9.
+           05  FILLER               PICTURE X(4)    VALUE SPACES.
+           05                       PICTURE X(9)    VALUE
+                                       'APPLIED: '.
+           05  SUM-APPLIED-OUT      PICTURE ZZZ,ZZ9.
+           05  FILLER               PICTURE X(4)    VALUE SPACES.
+           05                       PICTURE X(11)   VALUE
+                                       'NOT FOUND: '.
+           05  SUM-NOT-FOUND-OUT    PICTURE ZZZ,ZZ9.
+           05  FILLER               PICTURE X(32)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       100-MAINLINE.
+           PERFORM    200-OPEN
+           PERFORM    300-PROCESS UNTIL EOF-CORRECTION-WS = 'YES'
+           PERFORM    900-CLOSE
+           GOBACK.
+
+       200-OPEN.
+           MOVE 'OPEN '   TO RUN-PHASE-OUT-WS
+           MOVE ZERO      TO RECORDS-PROCESSED-OUT-WS
+           CALL "RUNLOG" USING RUNLOG-REQUEST-WS
+
+           OPEN INPUT  ASSET-CORRECTION-FILE
+           OPEN OUTPUT ASSET-CORRECTION-LOG-FILE
+           OPEN I-O    ASSET-INPUT-FILE
+           PERFORM     250-READ-ONE-CORRECTION.
+
+       250-READ-ONE-CORRECTION.
+           READ ASSET-CORRECTION-FILE
+               AT END MOVE 'YES' TO EOF-CORRECTION-WS
+               NOT AT END ADD 1 TO RECORDS-READ-WS
+           END-READ.
+
+       300-PROCESS.
+           MOVE CORR-ASSET-ID TO ASSET-ID-IN
+           READ ASSET-INPUT-FILE
+               INVALID KEY
+                   PERFORM 280-WRITE-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM 320-APPLY-CORRECTION
+           END-READ
+           PERFORM 250-READ-ONE-CORRECTION.
+
+      *    THE CORRECTION TRANSACTION REPLACES THE ASSET'S NAME, COST,
+      *    SALVAGE, USEFUL LIFE, DEPRECIATION METHOD, AND CATEGORY -
+      *    THE ACCUMULATED-DEPRECIATION-TO-DATE AND YEARS-IN-SERVICE
+      *    FIELDS THAT DEPRESUB MAINTAINS ARE LEFT UNTOUCHED.
+       320-APPLY-CORRECTION.
+           MOVE CORR-NAME        TO NAME-IN
+           MOVE CORR-PRICE       TO PRICE-IN
+           MOVE CORR-SALVAGE     TO SALVAGE-IN
+           MOVE CORR-USEFUL-LIFE TO USEFUL-LIFE-IN
+           MOVE CORR-DEPR-METHOD TO DEPR-METHOD-IN
+           MOVE CORR-CATEGORY    TO ASSET-CATEGORY-IN
+           REWRITE CPYIN
+           ADD 1 TO RECORDS-APPLIED-WS
+           MOVE ASSET-ID-IN TO LOG-ASSET-ID-OUT
+           MOVE NAME-IN     TO LOG-NAME-OUT
+           WRITE PRINT-LOG-LINE FROM APPLIED-LOG-LINE
+               AFTER 1 LINE.
+
+       280-WRITE-NOT-FOUND.
+           ADD 1 TO RECORDS-NOT-FOUND-WS
+           MOVE CORR-ASSET-ID TO NF-ASSET-ID-OUT
+           WRITE PRINT-LOG-LINE FROM NOT-FOUND-LOG-LINE
+               AFTER 1 LINE.
+
+       900-CLOSE.
+           MOVE RECORDS-READ-WS      TO SUM-READ-OUT
+           MOVE RECORDS-APPLIED-WS   TO SUM-APPLIED-OUT
+           MOVE RECORDS-NOT-FOUND-WS TO SUM-NOT-FOUND-OUT
+           WRITE PRINT-LOG-LINE FROM SUMMARY-LOG-LINE
+               AFTER 2 LINES
+
+           CLOSE ASSET-CORRECTION-FILE ASSET-CORRECTION-LOG-FILE
+                 ASSET-INPUT-FILE
+
+           MOVE 'CLOSE' TO RUN-PHASE-OUT-WS
+           MOVE RECORDS-READ-WS TO RECORDS-PROCESSED-OUT-WS
+           CALL "RUNLOG" USING RUNLOG-REQUEST-WS.
