@@ -0,0 +1,530 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROB3BATCH.
+       AUTHOR. CHRISTOPHER HILL
+       DATE-WRITTEN. SEPTEMBER 10TH 2021
+
+      *    HOLDS THE PAYROLL RUN ITSELF. CALLED BY NIGHTRUN AS PART OF
+      *    THE CONSOLIDATED BATCH WINDOW, AND BY PROB3 FOR A
+      *    STANDALONE/JCL RUN - PROB3 IS A THIN DRIVER SO THE
+      *    STANDALONE CASE NEVER NEEDS A PROCEDURE DIVISION USING
+      *    CLAUSE ON AN EXECUTABLE MAIN PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    ACCESS IS DYNAMIC SO PAYRMNT CAN LOOK AN EMPLOYEE UP AT
+      *    RANDOM BY SSN-IN TO POST A CORRECTION, WHILE THIS PROGRAM
+      *    STILL READS THE FILE NEXT-RECORD, TOP TO BOTTOM, FOR THE
+      *    PAYROLL RUN ITSELF.
+               SELECT USER-INPUT-FILE ASSIGN TO 'PAYROLL.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SSN-IN
+               FILE STATUS IS PAYROLL-FILE-STATUS-WS.
+
+               SELECT USER-OUTPUT-FILE ASSIGN TO 'PAYROLL.DOC'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT YTD-FILE ASSIGN TO 'YTD.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-SSN
+               FILE STATUS IS YTD-FILE-STATUS-WS.
+
+               SELECT PAYROLL-REJECTS-FILE ASSIGN TO 'PAYROLLREJ.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  USER-INPUT-FILE.
+       01  USER-INPUT-RECORD.
+           05  SSN-IN          PIC 9(9).
+      *    VIEWS OF SSN-IN USED ONLY TO VALIDATE IT - NEITHER AN
+      *    ALL-ZERO NOR AN ALL-SAME-DIGIT NUMBER IS A REAL SSN, AND
+      *    AREA NUMBERS 000, 666, AND 900-999 WERE NEVER ISSUED.
+           05  SSN-AREA-CHECK-WS REDEFINES SSN-IN.
+               10  SSN-AREA-WS         PIC 999.
+               10  SSN-GROUP-WS        PIC 99.
+               10  SSN-SERIAL-WS       PIC 9999.
+           05  SSN-DIGITS-WS REDEFINES SSN-IN.
+               10  SSN-DIGIT-WS        PIC 9  OCCURS 9 TIMES.
+           05  RATE-IN         PIC 99V99.
+           05  HOURS-IN        PIC 99.
+           05  NAME-IN         PIC X(20).
+           05  MARITAL-STATUS-IN PIC X.
+           05  EXEMPTIONS-IN     PIC 99.
+           05  STATE-IN          PIC XX.
+           05  PAY-FREQ-IN       PIC X.
+               88  PAY-FREQ-WEEKLY-IN       VALUE 'W'.
+               88  PAY-FREQ-BIWEEKLY-IN     VALUE 'B'.
+               88  PAY-FREQ-SEMIMONTHLY-IN  VALUE 'S'.
+
+       FD  USER-OUTPUT-FILE RECORDING MODE IS F.
+       01  PRINT-LINE      PIC X(132).
+
+       FD  PAYROLL-REJECTS-FILE RECORDING MODE IS F.
+       01  PRINT-REJECT-LINE               PIC X(80).
+
+      *    ONE ROW PER EMPLOYEE, CARRYING YEAR-TO-DATE GROSS PAY AND
+      *    YEAR-TO-DATE EMPLOYEE FICA WITHHELD FORWARD ACROSS RUNS.
+       FD  YTD-FILE RECORDING MODE IS F.
+       01  YTD-RECORD.
+           05  YTD-SSN             PIC 9(9).
+           05  YTD-GROSS           PIC 9(9)V99.
+           05  YTD-FICA            PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  PAYROLL-FILE-STATUS-WS   PIC XX.
+
+       01  SSN-VALIDATION-CONTROL-WS.
+           05  SSN-VALID-SW        PIC X(3).
+           05  SAME-DIGIT-SW       PIC X(3).
+           05  DIGIT-IDX-WS        PIC 9.
+
+       01  USER-OUTPUT-RECORD.
+           05  SSN-OUT         PIC 9(9).
+           05  FILLER          PIC X(12) VALUE SPACES.
+           05  RATE-OUT        PIC $$9.99BCR.
+           05  FILLER          PIC X(12) VALUE SPACES.
+           05  HOURS-OUT       PIC 9(2).
+           05  FILLER          PIC X(12) VALUE SPACES.
+           05  PAYCHECK-OUT    PIC $$$,$$9.99BCR.
+           05  FILLER          PIC X(12) VALUE SPACES.
+           05  NAME-OUT        PIC X(20).
+
+      *    PRINTED IMMEDIATELY BELOW EACH PAYCHECK LINE - THE ACTUAL
+      *    WITHHOLDING/NET-PAY BREAKDOWN FROM EXMPAMT AND FICATEST.
+       01  DEDUCTION-LINE.
+           05  FILLER               PIC X(9)  VALUE SPACES.
+           05                       PIC X(14) VALUE 'FEDERAL W/H: '.
+           05  FEDERAL-WH-OUT       PIC $$$,$$9.99BCR.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05                       PIC X(6)  VALUE 'FICA: '.
+           05  FICA-WITHHELD-OUT    PIC $$$,$$9.99BCR.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05                       PIC X(10) VALUE 'MEDICARE: '.
+           05  MEDICARE-WITHHELD-OUT PIC $$$,$$9.99BCR.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05                       PIC X(11) VALUE 'STATE TAX: '.
+           05  STATE-TAX-OUT        PIC $$$,$$9.99BCR.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05                       PIC X(10) VALUE 'NET PAY: '.
+           05  NET-PAY-OUT          PIC $$$,$$9.99BCR.
+
+      *    PRINTED IMMEDIATELY BELOW DEDUCTION-LINE - THE EMPLOYER'S
+      *    MATCHING FICA/MEDICARE SHARE, FOR MONTHLY TAX-DEPOSIT
+      *    RECONCILIATION, AND A NOTE WHEN THE EMPLOYEE'S SOCIAL
+      *    SECURITY WAGE BASE WAS REACHED THIS PAY PERIOD.
+       01  EMPLOYER-MATCH-LINE.
+           05  FILLER               PIC X(9)  VALUE SPACES.
+           05                       PIC X(15) VALUE 'EMPLOYER FICA: '.
+           05  EMPLOYER-FICA-OUT    PIC $$$,$$9.99BCR.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05                       PIC X(19) VALUE
+                 'EMPLOYER MEDICARE: '.
+           05  EMPLOYER-MEDICARE-OUT PIC $$$,$$9.99BCR.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  WAGE-BASE-NOTE-OUT   PIC X(24) VALUE SPACES.
+
+      *    BATCH BALANCING SUMMARY - PRINTED ONCE AT 900-CLOSE.
+       01  BATCH-SUMMARY-LINE-1.
+           05  FILLER                    PIC X     VALUE SPACE.
+           05                            PIC X(21) VALUE
+                 'EMPLOYEES PROCESSED: '.
+           05  EMPLOYEES-PROCESSED-OUT   PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(4)  VALUE SPACES.
+           05                            PIC X(13) VALUE
+                 'TOTAL HOURS: '.
+           05  TOTAL-HOURS-OUT           PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(4)  VALUE SPACES.
+           05                            PIC X(11) VALUE
+                 'REJECTED: '.
+           05  EMPLOYEES-REJECTED-OUT    PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(72) VALUE SPACES.
+
+       01  BATCH-SUMMARY-LINE-2.
+           05  FILLER                    PIC X     VALUE SPACE.
+           05                            PIC X(13) VALUE
+                 'TOTAL GROSS: '.
+           05  TOTAL-GROSS-OUT           PIC $$,$$$,$$9.99.
+           05  FILLER                    PIC X(105) VALUE SPACES.
+
+       01  BATCH-TOTALS-WS.
+           05  TOTAL-HOURS-WS            PIC 9(7)    VALUE ZERO.
+           05  TOTAL-GROSS-WS            PIC 9(8)V99 VALUE ZERO.
+           05  RECORDS-REJECTED-WS       PIC 9(6)    VALUE ZERO.
+           05  EMPLOYEES-VALID-WS        PIC 9(6)    VALUE ZERO.
+
+       01  REJECT-RECORD-LINE.
+           05  REJECT-SSN-OUT            PIC 9(9).
+           05  FILLER                    PIC X      VALUE SPACE.
+           05  REJECT-NAME-OUT           PIC X(20).
+           05  FILLER                    PIC X      VALUE SPACE.
+           05  REJECT-REASON-OUT         PIC X(30).
+
+       01  PAYCHECK-VARIABLE.
+           05  PAYCHECK-WS         PIC 9(5)V99.
+           05  REGULAR-HOURS-WS    PIC 99.
+           05  OVERTIME-HOURS-WS   PIC 99.
+           05  OVERTIME-RATE-WS    PIC 99V99.
+           05  TAXABLE-WAGES-WS    PIC 9(5)V99.
+           05  FEDERAL-WH-WS       PIC 9(5)V99.
+           05  NET-PAY-WS          PIC S9(6)V99.
+           05  EOF-PAYROLL-WS      PIC X(3) VALUE 'NO'.
+           05  RECORDS-READ-WS     PIC 9(6) VALUE ZERO.
+
+      *    FICATEST'S WAGE-BASE CAP AND EXMPAMT'S EXEMPTION AMOUNTS ARE
+      *    ANNUAL FIGURES, SO GROSS PAY IS ANNUALIZED BEFORE THOSE
+      *    CALLS AND THE RESULTS ARE DE-ANNUALIZED BACK TO THIS PAY
+      *    PERIOD'S SHARE BEFORE THEY'RE USED IN NET PAY.
+       01  ANNUALIZE-FACTOR-WS     PIC 99      VALUE 52.
+       01  ANNUAL-GROSS-WS         PIC 9(7)V99 VALUE ZERO.
+
+       01  YTD-FILE-STATUS-WS       PIC XX.
+       01  YTD-RECORD-FOUND-SW      PIC X(3).
+
+      *    FLAT-RATE FEDERAL WITHHOLDING APPLIED TO WAGES AFTER THE
+      *    EXMPAMT EXEMPTION ALLOWANCE, IN LIEU OF A FULL IRS BRACKET
+      *    TABLE.
+       01  FEDERAL-WH-RATE-WS       PIC 9V99 VALUE 0.10.
+
+       01  RUN-TAX-YEAR-WS          PIC 9(4) VALUE ZERO.
+       01  HOLD-DATE-WS.
+           05 YEAR-WS      PIC 9999.
+           05 MONTH-WS     PIC 99.
+           05 DAY-WS       PIC 99.
+           05 HOURS-WS     PIC 99.
+           05 MINUTES-WS   PIC 99.
+           05 SECONDS-WS   PIC 99.
+       01  RUN-DATE-OUT-WS.
+           05 RD-MONTH-OUT    PIC 99.
+           05                 PIC X      VALUE '/'.
+           05 RD-DAY-OUT      PIC 99.
+           05                 PIC X      VALUE '/'.
+           05 RD-YEAR-OUT     PIC 9999.
+           05                 PIC X      VALUE SPACE.
+           05 RD-HOURS-OUT    PIC 99.
+           05                 PIC X      VALUE ':'.
+           05 RD-MINUTES-OUT  PIC 99.
+           05                 PIC X      VALUE ':'.
+           05 RD-SECONDS-OUT  PIC 99.
+           05                 PIC X      VALUE SPACE.
+
+      *    WORKING-STORAGE MIRRORS OF EXMPAMT'S LINKAGE PARAMETERS -
+      *    EXMPAMT TAKES FOUR SEPARATE PARAMETERS RATHER THAN A GROUP.
+       01  EXMPAMT-MARITAL-WS        PIC X.
+       01  EXMPAMT-EXEMPT-NUM-WS     PIC 99.
+       01  EXMPAMT-AMT-WS            PIC 9(7)V99.
+       01  EXMPAMT-TAX-YEAR-WS       PIC 9(4).
+
+      *    WORKING-STORAGE MIRRORS OF FICATEST'S TWO LINKAGE GROUPS.
+       01  FICA-REQUEST-WS.
+           05  FICA-GROSS-IN-WS          PIC 9(7)V99.
+           05  FICA-TAX-YEAR-IN-WS       PIC 9(4).
+      *    PROB3 ONLY PROCESSES W-2 PAYROLL, NEVER 1099 CONTRACTORS,
+      *    SO THIS STAYS 'N' - IT EXISTS ONLY TO KEEP THIS LINKAGE
+      *    MIRROR BYTE-COMPATIBLE WITH FICATEST'S FICA-REQUEST-LS.
+           05  FICA-SELF-EMPLOYED-IND-WS PIC X VALUE 'N'.
+
+       01  FICA-RESULT-WS.
+           05  FICA-CAL-WS               PIC 9(6)V99.
+           05  MEDICARE-CAL-WS           PIC 9(6)V99.
+           05  EMPLOYER-FICA-WS          PIC 9(6)V99.
+           05  EMPLOYER-MEDICARE-WS      PIC 9(6)V99.
+           05  WAGE-BASE-CAPPED-IND-WS   PIC X.
+               88  WAGE-BASE-CAPPED-WS       VALUE 'Y'.
+
+      *    WORKING-STORAGE MIRRORS OF STATETAX'S TWO LINKAGE GROUPS.
+       01  STATE-TAX-REQUEST-WS.
+           05  STATE-CODE-IN-WS          PIC XX.
+           05  STATE-GROSS-IN-WS         PIC 9(7)V99.
+           05  STATE-TAX-YEAR-IN-WS      PIC 9(4).
+
+       01  STATE-TAX-RESULT-WS.
+           05  STATE-TAX-CAL-WS          PIC 9(6)V99.
+
+       01  RUNLOG-REQUEST-WS.
+           05  PROGRAM-NAME-OUT-WS      PIC X(8)  VALUE 'PROB3BAT'.
+           05  RUN-PHASE-OUT-WS         PIC X(5).
+           05  RECORDS-PROCESSED-OUT-WS PIC 9(6).
+
+
+
+
+       LINKAGE SECTION.
+       01  PROB3-SUMMARY-LS.
+           05  RECORDS-READ-OUT-LS      PIC 9(6).
+           05  RECORDS-REJECTED-OUT-LS  PIC 9(6).
+
+      *    PROB3-SUMMARY-LS IS ONLY USED WHEN NIGHTRUN CALLS THIS
+      *    PROGRAM AS PART OF THE CONSOLIDATED BATCH WINDOW; A
+      *    STANDALONE RUN LEAVES IT UNREFERENCED.
+       PROCEDURE DIVISION USING PROB3-SUMMARY-LS.
+
+       100-MAINLINE.
+           PERFORM 200-OPEN
+           PERFORM 300-PROCESS UNTIL EOF-PAYROLL-WS = 'YES'
+           PERFORM 900-CLOSE
+           GOBACK.
+
+
+       200-OPEN.
+           MOVE 'OPEN '   TO RUN-PHASE-OUT-WS
+           MOVE ZERO      TO RECORDS-PROCESSED-OUT-WS
+           CALL "RUNLOG" USING RUNLOG-REQUEST-WS
+
+           CALL "HOLDDATE" USING HOLD-DATE-WS, RUN-DATE-OUT-WS
+           MOVE YEAR-WS TO RUN-TAX-YEAR-WS
+
+           OPEN INPUT   USER-INPUT-FILE
+           OPEN OUTPUT  USER-OUTPUT-FILE
+           OPEN OUTPUT  PAYROLL-REJECTS-FILE
+           PERFORM      205-OPEN-YTD-FILE
+           PERFORM      250-READ-A-RECORD.
+
+      *    YTD.DAT IS AN INDEXED MASTER THAT PERSISTS ACROSS RUNS; ON
+      *    THE FIRST RUN IT DOESN'T EXIST YET, SO A FAILED I-O OPEN
+      *    (STATUS 35) MEANS CREATE IT EMPTY AND OPEN I-O AGAIN.
+       205-OPEN-YTD-FILE.
+           OPEN I-O YTD-FILE
+           IF YTD-FILE-STATUS-WS = '35'
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE
+           END-IF.
+
+       250-READ-A-RECORD.
+           READ USER-INPUT-FILE NEXT RECORD
+           AT END MOVE 'YES' TO EOF-PAYROLL-WS
+           NOT AT END ADD 1 TO RECORDS-READ-WS
+           END-READ.
+
+       300-PROCESS.
+      *MOVE INPUT TO OUTPUT
+
+           MOVE  NAME-IN       TO      NAME-OUT
+           MOVE  SSN-IN        TO      SSN-OUT
+           MOVE  RATE-IN       TO      RATE-OUT
+           MOVE  HOURS-IN      TO      HOURS-OUT
+
+           PERFORM 260-VALIDATE-SSN
+
+           IF SSN-VALID-SW NOT = 'YES'
+               PERFORM 280-WRITE-REJECT
+           ELSE
+               PERFORM 310-CALCULATE-GROSS-PAY
+               MOVE     PAYCHECK-WS  TO  PAYCHECK-OUT
+               DISPLAY  PAYCHECK-OUT
+
+               PERFORM 320-CALCULATE-DEDUCTIONS
+
+               MOVE FEDERAL-WH-WS         TO FEDERAL-WH-OUT
+               MOVE FICA-CAL-WS           TO FICA-WITHHELD-OUT
+               MOVE MEDICARE-CAL-WS       TO MEDICARE-WITHHELD-OUT
+               MOVE STATE-TAX-CAL-WS      TO STATE-TAX-OUT
+               MOVE NET-PAY-WS            TO NET-PAY-OUT
+
+               PERFORM 330-UPDATE-YTD-TOTALS
+
+               ADD HOURS-IN     TO TOTAL-HOURS-WS
+               ADD PAYCHECK-WS  TO TOTAL-GROSS-WS
+               ADD 1            TO EMPLOYEES-VALID-WS
+
+      *        MOVE OUTPUT TO PRINT-LINE
+
+               MOVE  USER-OUTPUT-RECORD  TO  PRINT-LINE
+
+               WRITE  PRINT-LINE AFTER ADVANCING 1 LINE
+
+               MOVE DEDUCTION-LINE TO PRINT-LINE
+               WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+
+               MOVE EMPLOYER-FICA-WS     TO EMPLOYER-FICA-OUT
+               MOVE EMPLOYER-MEDICARE-WS TO EMPLOYER-MEDICARE-OUT
+               IF WAGE-BASE-CAPPED-WS
+                   MOVE 'WAGE BASE REACHED' TO WAGE-BASE-NOTE-OUT
+               ELSE
+                   MOVE SPACES TO WAGE-BASE-NOTE-OUT
+               END-IF
+               MOVE EMPLOYER-MATCH-LINE TO PRINT-LINE
+               WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+           END-IF
+
+           PERFORM 250-READ-A-RECORD.
+
+      *    AN ALL-ZERO SSN, AN ALL-SAME-DIGIT SSN, AND SSNS WITH AN
+      *    AREA NUMBER THAT WAS NEVER ISSUED (000, 666, 900-999) ARE
+      *    ALL INVALID AND ROUTE THE EMPLOYEE TO PAYROLL-REJECTS-FILE
+      *    INSTEAD OF BEING PAID.
+       260-VALIDATE-SSN.
+           MOVE 'YES' TO SSN-VALID-SW
+           MOVE SPACES TO REJECT-REASON-OUT
+
+           IF SSN-IN = 0
+               MOVE 'NO' TO SSN-VALID-SW
+               MOVE 'ALL-ZERO SSN' TO REJECT-REASON-OUT
+           END-IF
+
+           IF SSN-AREA-WS = 0 OR SSN-AREA-WS = 666
+                             OR SSN-AREA-WS >= 900
+               MOVE 'NO' TO SSN-VALID-SW
+               MOVE 'INVALID SSN AREA NUMBER' TO REJECT-REASON-OUT
+           END-IF
+
+           PERFORM 265-CHECK-ALL-SAME-DIGIT
+           IF SAME-DIGIT-SW = 'YES'
+               MOVE 'NO' TO SSN-VALID-SW
+               MOVE 'ALL DIGITS THE SAME' TO REJECT-REASON-OUT
+           END-IF.
+
+       265-CHECK-ALL-SAME-DIGIT.
+           MOVE 'YES' TO SAME-DIGIT-SW
+           PERFORM 270-COMPARE-DIGIT
+               VARYING DIGIT-IDX-WS FROM 2 BY 1
+               UNTIL DIGIT-IDX-WS > 9.
+
+       270-COMPARE-DIGIT.
+           IF SSN-DIGIT-WS (DIGIT-IDX-WS) NOT = SSN-DIGIT-WS (1)
+               MOVE 'NO' TO SAME-DIGIT-SW
+           END-IF.
+
+       280-WRITE-REJECT.
+           ADD 1 TO RECORDS-REJECTED-WS
+           MOVE SSN-IN  TO REJECT-SSN-OUT
+           MOVE NAME-IN TO REJECT-NAME-OUT
+           MOVE REJECT-RECORD-LINE TO PRINT-REJECT-LINE
+           WRITE PRINT-REJECT-LINE.
+
+      *    HOURS OVER 40 ARE PAID AT TIME-AND-A-HALF; GROSS PAY IS
+      *    REGULAR-RATE HOURS PLUS OVERTIME-RATE HOURS.
+       310-CALCULATE-GROSS-PAY.
+           IF HOURS-IN > 40
+               MOVE 40 TO REGULAR-HOURS-WS
+               COMPUTE OVERTIME-HOURS-WS = HOURS-IN - 40
+           ELSE
+               MOVE HOURS-IN TO REGULAR-HOURS-WS
+               MOVE ZERO     TO OVERTIME-HOURS-WS
+           END-IF
+
+           COMPUTE OVERTIME-RATE-WS ROUNDED = RATE-IN * 1.5
+
+           COMPUTE PAYCHECK-WS =
+                   (RATE-IN * REGULAR-HOURS-WS) +
+                   (OVERTIME-RATE-WS * OVERTIME-HOURS-WS).
+
+      *    NET PAY = GROSS - FEDERAL W/H - EMPLOYEE FICA - EMPLOYEE
+      *    MEDICARE - STATE TAX. EXMPAMT SUPPLIES THE EXEMPTION
+      *    ALLOWANCE THAT REDUCES WAGES BEFORE THE FLAT FEDERAL W/H
+      *    RATE IS APPLIED; FICATEST SUPPLIES THE FICA/MEDICARE
+      *    AMOUNTS. BOTH EXMPAMT'S ALLOWANCE AND FICATEST'S WAGE-BASE
+      *    CAP ARE ANNUAL FIGURES, SO GROSS PAY IS ANNUALIZED GOING IN
+      *    AND THEIR RESULTS ARE DE-ANNUALIZED BACK TO THIS PAY
+      *    PERIOD'S SHARE COMING OUT.
+       320-CALCULATE-DEDUCTIONS.
+           PERFORM 305-SET-ANNUALIZE-FACTOR
+           COMPUTE ANNUAL-GROSS-WS = PAYCHECK-WS * ANNUALIZE-FACTOR-WS
+
+           MOVE MARITAL-STATUS-IN  TO EXMPAMT-MARITAL-WS
+           MOVE EXEMPTIONS-IN      TO EXMPAMT-EXEMPT-NUM-WS
+           MOVE RUN-TAX-YEAR-WS    TO EXMPAMT-TAX-YEAR-WS
+           CALL "EXMPAMT" USING EXMPAMT-MARITAL-WS,
+               EXMPAMT-EXEMPT-NUM-WS, EXMPAMT-AMT-WS,
+               EXMPAMT-TAX-YEAR-WS
+           COMPUTE EXMPAMT-AMT-WS ROUNDED =
+                   EXMPAMT-AMT-WS / ANNUALIZE-FACTOR-WS
+
+           IF PAYCHECK-WS > EXMPAMT-AMT-WS
+               COMPUTE TAXABLE-WAGES-WS = PAYCHECK-WS - EXMPAMT-AMT-WS
+           ELSE
+               MOVE ZERO TO TAXABLE-WAGES-WS
+           END-IF
+           COMPUTE FEDERAL-WH-WS ROUNDED =
+                   TAXABLE-WAGES-WS * FEDERAL-WH-RATE-WS
+
+           MOVE ANNUAL-GROSS-WS TO FICA-GROSS-IN-WS
+           MOVE RUN-TAX-YEAR-WS TO FICA-TAX-YEAR-IN-WS
+           CALL "FICATEST" USING FICA-REQUEST-WS, FICA-RESULT-WS
+           COMPUTE FICA-CAL-WS     ROUNDED =
+                   FICA-CAL-WS / ANNUALIZE-FACTOR-WS
+           COMPUTE MEDICARE-CAL-WS ROUNDED =
+                   MEDICARE-CAL-WS / ANNUALIZE-FACTOR-WS
+           COMPUTE EMPLOYER-FICA-WS ROUNDED =
+                   EMPLOYER-FICA-WS / ANNUALIZE-FACTOR-WS
+           COMPUTE EMPLOYER-MEDICARE-WS ROUNDED =
+                   EMPLOYER-MEDICARE-WS / ANNUALIZE-FACTOR-WS
+
+           MOVE STATE-IN        TO STATE-CODE-IN-WS
+           MOVE PAYCHECK-WS     TO STATE-GROSS-IN-WS
+           MOVE RUN-TAX-YEAR-WS TO STATE-TAX-YEAR-IN-WS
+           CALL "STATETAX" USING STATE-TAX-REQUEST-WS,
+               STATE-TAX-RESULT-WS
+
+           COMPUTE NET-PAY-WS = PAYCHECK-WS - FEDERAL-WH-WS
+                   - FICA-CAL-WS - MEDICARE-CAL-WS - STATE-TAX-CAL-WS.
+
+      *    WEEKLY/BIWEEKLY/SEMI-MONTHLY ARE THE ONLY FREQUENCIES THIS
+      *    PAYROLL SUPPORTS TODAY; AN UNRECOGNIZED CODE DEFAULTS TO
+      *    WEEKLY RATHER THAN STOPPING THE RUN.
+       305-SET-ANNUALIZE-FACTOR.
+           EVALUATE TRUE
+               WHEN PAY-FREQ-WEEKLY-IN
+                   MOVE 52 TO ANNUALIZE-FACTOR-WS
+               WHEN PAY-FREQ-BIWEEKLY-IN
+                   MOVE 26 TO ANNUALIZE-FACTOR-WS
+               WHEN PAY-FREQ-SEMIMONTHLY-IN
+                   MOVE 24 TO ANNUALIZE-FACTOR-WS
+               WHEN OTHER
+                   MOVE 52 TO ANNUALIZE-FACTOR-WS
+           END-EVALUATE.
+
+      *    ACCUMULATE THIS EMPLOYEE'S YEAR-TO-DATE GROSS PAY AND
+      *    EMPLOYEE FICA WITHHELD, KEYED BY SSN; A NOT-FOUND KEY
+      *    MEANS THIS IS THE EMPLOYEE'S FIRST PAYCHECK OF THE YEAR.
+       330-UPDATE-YTD-TOTALS.
+           MOVE SSN-IN TO YTD-SSN
+           READ YTD-FILE
+               INVALID KEY
+                   MOVE ZERO  TO YTD-GROSS  YTD-FICA
+                   MOVE 'NO'  TO YTD-RECORD-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'YES' TO YTD-RECORD-FOUND-SW
+           END-READ
+
+           ADD PAYCHECK-WS TO YTD-GROSS
+           ADD FICA-CAL-WS TO YTD-FICA
+
+           IF YTD-RECORD-FOUND-SW = 'YES'
+               REWRITE YTD-RECORD
+           ELSE
+               WRITE YTD-RECORD
+           END-IF.
+
+       900-CLOSE.
+
+      *    EMPLOYEES-PROCESSED-OUT MUST COUNT ONLY VALID (PAID)
+      *    EMPLOYEES SO THIS LINE RECONCILES AGAINST TOTAL-HOURS-OUT/
+      *    TOTAL-GROSS-OUT ON THE SAME SUMMARY, NOT RECORDS-READ-WS,
+      *    WHICH ALSO COUNTS SSN-REJECTS THAT NEVER CONTRIBUTED TO
+      *    EITHER TOTAL.
+           MOVE EMPLOYEES-VALID-WS   TO EMPLOYEES-PROCESSED-OUT
+           MOVE TOTAL-HOURS-WS       TO TOTAL-HOURS-OUT
+           MOVE RECORDS-REJECTED-WS  TO EMPLOYEES-REJECTED-OUT
+           MOVE BATCH-SUMMARY-LINE-1 TO PRINT-LINE
+           WRITE PRINT-LINE AFTER ADVANCING 2 LINES
+
+           MOVE TOTAL-GROSS-WS       TO TOTAL-GROSS-OUT
+           MOVE BATCH-SUMMARY-LINE-2 TO PRINT-LINE
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+
+           CLOSE USER-INPUT-FILE  USER-OUTPUT-FILE  YTD-FILE
+                 PAYROLL-REJECTS-FILE
+
+           MOVE 'CLOSE' TO RUN-PHASE-OUT-WS
+           MOVE RECORDS-READ-WS TO RECORDS-PROCESSED-OUT-WS
+           CALL "RUNLOG" USING RUNLOG-REQUEST-WS
+
+           MOVE RECORDS-READ-WS     TO RECORDS-READ-OUT-LS
+           MOVE RECORDS-REJECTED-WS TO RECORDS-REJECTED-OUT-LS.
