@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   PAYRMNT.
+       AUTHOR.    CHRISTOPHER HILL.
+
+      *    STANDALONE MAINTENANCE UTILITY FOR PAYROLL.DAT. READS A
+      *    SMALL BATCH OF CORRECTION TRANSACTIONS AND POSTS EACH ONE
+      *    AGAINST THE PAYROLL MASTER BY A RANDOM READ ON SSN-IN, SO
+      *    A SINGLE EMPLOYEE'S RATE OR HOURS CAN BE CORRECTED WITHOUT
+      *    RESEQUENCING PAYROLL.DAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT PAYROLL-CORRECTION-FILE ASSIGN TO 'PAYRLCOR.DAT'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT PAYROLL-CORRECTION-LOG-FILE ASSIGN TO
+            'PAYRLCOR.DOC'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    ACCESS IS DYNAMIC - THE SAME FILE PROB3 READS NEXT-RECORD
+      *    FOR THE PAYROLL RUN, HERE READ AT RANDOM BY KEY TO POST ONE
+      *    CORRECTION AT A TIME.
+            SELECT USER-INPUT-FILE ASSIGN TO 'PAYROLL.DAT'
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS SSN-IN
+            FILE STATUS IS PAYROLL-FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-CORRECTION-FILE.
+       01  PAYROLL-CORRECTION-RECORD.
+           05  CORR-SSN            PIC 9(9).
+           05  CORR-RATE           PIC 99V99.
+           05  CORR-HOURS          PIC 99.
+
+       FD  PAYROLL-CORRECTION-LOG-FILE RECORDING MODE IS F.
+       01  PRINT-LOG-LINE                PICTURE X(80).
+
+      *    SAME RECORD LAYOUT AS USER-INPUT-RECORD IN PROB3 - NOT A
+      *    COPYBOOK THERE EITHER, SO THIS PROGRAM DECLARES ITS OWN
+      *    VIEW OF THE SAME FILE.
+       FD  USER-INPUT-FILE.
+       01  USER-INPUT-RECORD.
+           05  SSN-IN          PIC 9(9).
+           05  RATE-IN         PIC 99V99.
+           05  HOURS-IN        PIC 99.
+           05  NAME-IN         PIC X(20).
+           05  MARITAL-STATUS-IN PIC X.
+           05  EXEMPTIONS-IN     PIC 99.
+           05  STATE-IN          PIC XX.
+           05  PAY-FREQ-IN       PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  WORKING-VARIABLES.
+           05  EOF-CORRECTION-WS       PICTURE X(3)  VALUE 'NO'.
+           05  RECORDS-READ-WS         PICTURE 9(6)  VALUE ZERO.
+           05  RECORDS-APPLIED-WS      PICTURE 9(6)  VALUE ZERO.
+           05  RECORDS-NOT-FOUND-WS    PICTURE 9(6)  VALUE ZERO.
+
+       01  PAYROLL-FILE-STATUS-WS      PICTURE XX    VALUE SPACES.
+
+       01  RUNLOG-REQUEST-WS.
+           05  PROGRAM-NAME-OUT-WS      PICTURE X(8)  VALUE 'PAYRMNT'.
+           05  RUN-PHASE-OUT-WS         PICTURE X(5).
+           05  RECORDS-PROCESSED-OUT-WS PICTURE 9(6).
+
+       01  APPLIED-LOG-LINE.
+           05  FILLER               PICTURE X       VALUE SPACE.
+           05                       PICTURE X(21)   VALUE
+                                       'CORRECTED EMPLOYEE - '.
+           05  LOG-SSN-OUT          PICTURE 9(9).
+           05  FILLER               PICTURE X(3)    VALUE SPACES.
+           05  LOG-NAME-OUT         PICTURE X(20).
+           05  FILLER               PICTURE X(25)   VALUE SPACES.
+
+       01  NOT-FOUND-LOG-LINE.
+           05  FILLER               PICTURE X       VALUE SPACE.
+           05                       PICTURE X(26)   VALUE
+                                       'EMPLOYEE NOT FOUND - SSN '.
+           05  NF-SSN-OUT           PICTURE 9(9).
+           05  FILLER               PICTURE X(44)   VALUE SPACES.
+
+       01  SUMMARY-LOG-LINE.
+           05  FILLER               PICTURE X       VALUE SPACE.
+           05                       PICTURE X(19)   VALUE
+                                       'TRANSACTIONS READ: '.
+           05  SUM-READ-OUT         PICTURE ZZZ,ZZ9.
+           05  FILLER               PICTURE X(4)    VALUE SPACES.
+           05                       PICTURE X(9)    VALUE
+                                       'APPLIED: '.
+           05  SUM-APPLIED-OUT      PICTURE ZZZ,ZZ9.
+           05  FILLER               PICTURE X(4)    VALUE SPACES.
+           05                       PICTURE X(11)   VALUE
+                                       'NOT FOUND: '.
+           05  SUM-NOT-FOUND-OUT    PICTURE ZZZ,ZZ9.
+           05  FILLER               PICTURE X(32)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       100-MAINLINE.
+           PERFORM    200-OPEN
+           PERFORM    300-PROCESS UNTIL EOF-CORRECTION-WS = 'YES'
+           PERFORM    900-CLOSE
+           GOBACK.
+
+       200-OPEN.
+           MOVE 'OPEN '   TO RUN-PHASE-OUT-WS
+           MOVE ZERO      TO RECORDS-PROCESSED-OUT-WS
+           CALL "RUNLOG" USING RUNLOG-REQUEST-WS
+
+           OPEN INPUT  PAYROLL-CORRECTION-FILE
+           OPEN OUTPUT PAYROLL-CORRECTION-LOG-FILE
+           OPEN I-O    USER-INPUT-FILE
+           PERFORM     250-READ-ONE-CORRECTION.
+
+       250-READ-ONE-CORRECTION.
+           READ PAYROLL-CORRECTION-FILE
+               AT END MOVE 'YES' TO EOF-CORRECTION-WS
+               NOT AT END ADD 1 TO RECORDS-READ-WS
+           END-READ.
+
+       300-PROCESS.
+           MOVE CORR-SSN TO SSN-IN
+           READ USER-INPUT-FILE
+               INVALID KEY
+                   PERFORM 280-WRITE-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM 320-APPLY-CORRECTION
+           END-READ
+           PERFORM 250-READ-ONE-CORRECTION.
+
+      *    THE CORRECTION TRANSACTION REPLACES ONLY RATE AND HOURS -
+      *    THE FIELDS MOST LIKELY TO NEED A ONE-EMPLOYEE FIX BETWEEN
+      *    PAY PERIODS - LEAVING NAME AND THE TAX-STATUS FIELDS ALONE.
+       320-APPLY-CORRECTION.
+           MOVE CORR-RATE  TO RATE-IN
+           MOVE CORR-HOURS TO HOURS-IN
+           REWRITE USER-INPUT-RECORD
+           ADD 1 TO RECORDS-APPLIED-WS
+           MOVE SSN-IN  TO LOG-SSN-OUT
+           MOVE NAME-IN TO LOG-NAME-OUT
+           WRITE PRINT-LOG-LINE FROM APPLIED-LOG-LINE
+               AFTER 1 LINE.
+
+       280-WRITE-NOT-FOUND.
+           ADD 1 TO RECORDS-NOT-FOUND-WS
+           MOVE CORR-SSN TO NF-SSN-OUT
+           WRITE PRINT-LOG-LINE FROM NOT-FOUND-LOG-LINE
+               AFTER 1 LINE.
+
+       900-CLOSE.
+           MOVE RECORDS-READ-WS      TO SUM-READ-OUT
+           MOVE RECORDS-APPLIED-WS   TO SUM-APPLIED-OUT
+           MOVE RECORDS-NOT-FOUND-WS TO SUM-NOT-FOUND-OUT
+           WRITE PRINT-LOG-LINE FROM SUMMARY-LOG-LINE
+               AFTER 2 LINES
+
+           CLOSE PAYROLL-CORRECTION-FILE PAYROLL-CORRECTION-LOG-FILE
+                 USER-INPUT-FILE
+
+           MOVE 'CLOSE' TO RUN-PHASE-OUT-WS
+           MOVE RECORDS-READ-WS TO RECORDS-PROCESSED-OUT-WS
+           CALL "RUNLOG" USING RUNLOG-REQUEST-WS.
